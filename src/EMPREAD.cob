@@ -25,7 +25,8 @@
                ASSIGN TO "files/LEAVE.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS LEMPID
+               RECORD KEY IS LLVID
+               ALTERNATE RECORD KEY IS LEMPID WITH DUPLICATES
                FILE STATUS IS FSL.
 
            SELECT BRANCHFILE
@@ -37,8 +38,9 @@
 
            SELECT DESIGNATIONFILE
                ASSIGN TO "files/DESIG.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DESID
                FILE STATUS IS FSDES.
            SELECT DEPARTMENTFILE
                ASSIGN TO "files/DEPART.DAT"
@@ -47,12 +49,28 @@
                RECORD KEY IS DEPCODE
                FILE STATUS IS FSDEP.
 
+           SELECT DEPENDENTFILE
+               ASSIGN TO "files/DEPENDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPID
+               ALTERNATE RECORD KEY IS DEPEMPID WITH DUPLICATES
+               FILE STATUS IS FSDN.
+
+           SELECT LOANFILE
+               ASSIGN TO "files/LOAN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LNID
+               ALTERNATE RECORD KEY IS LNEMPID WITH DUPLICATES
+               FILE STATUS IS FSLN.
+
            SELECT REVISIONFILE
                ASSIGN TO "files/REVISION.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS RREVID
-               ALTERNATE RECORD KEY IS REMPID
+               ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
                FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE
@@ -67,13 +85,14 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CCONID
-               ALTERNATE RECORD KEY IS CEMPID
+               ALTERNATE RECORD KEY IS CEMPID WITH DUPLICATES
                FILE STATUS IS FSC.
 
            SELECT GRADEFILE
                ASSIGN TO "files/GRADE.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GGRADE
                FILE STATUS IS FSG.
 
            SELECT TRANSFERFILE
@@ -81,6 +100,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TTRFID
+               ALTERNATE RECORD KEY IS TEMPID WITH DUPLICATES
                FILE STATUS IS FST.
 
            SELECT EMPPERSONALFILE
@@ -107,9 +127,13 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
 
        FD LEAVEFILE.
        01 LEAVEREC.
+           02 LLVID     PIC X(6).
            02 LEMPID    PIC X(6).
            02 LFMDATE   PIC X(10).
            02 LTODATE   PIC X(10).
@@ -123,6 +147,7 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 BSTATUS  PIC X.
 
        FD DESIGNATIONFILE.
        01 DESIGNATIONREC.
@@ -135,6 +160,25 @@
            02 DEPCODE  PIC X(6).
            02 DEPNAME  PIC X(20).
 
+       FD DEPENDENTFILE.
+       01 DEPENDENTREC.
+           02 DEPID     PIC X(6).
+           02 DEPEMPID  PIC X(6).
+           02 DEPDNAME  PIC X(25).
+           02 DEPRELN   PIC X(10).
+           02 DEPDOB    PIC X(10).
+
+       FD LOANFILE.
+       01 LOANREC.
+           02 LNID       PIC X(6).
+           02 LNEMPID    PIC X(6).
+           02 LNLOANNO   PIC X(4).
+           02 LNDISBDT   PIC X(10).
+           02 LNPRINCIPAL PIC 9(8)V99.
+           02 LNINSTALL  PIC 9(8)V99.
+           02 LNBALANCE  PIC 9(8)V99.
+           02 LNLASTDT   PIC 9(8).
+
        FD REVISIONFILE.
        01 REVISIONREC.
            02 RREVID   PIC X(6).
@@ -196,18 +240,21 @@
        01 CONFIRMATIONREC.
            02 CCONID   PIC X(6).
            02 CEMPID   PIC X(6).
-           02 CCDATE   PIC X(6).
+           02 CCDATE   PIC X(10).
 
        FD GRADEFILE.
        01 GRADEREC.
-           02 GGRADE   PIC 99.
-           02 GDESIGN  PIC X(25).
+           02 GGRADE      PIC 99.
+           02 GDESIGN     PIC X(25).
+           02 GMINBASIC   PIC 9(6)V99.
+           02 GMAXBASIC   PIC 9(6)V99.
 
        FD TRANSFERFILE.
        01 TRANSFERREC.
            02 TTRFID   PIC X(6).
            02 TEMPID   PIC X(6).
            02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
            02 TTRFDT   PIC X(10).
 
        FD EMPPERSONALFILE.
@@ -229,6 +276,9 @@
            02 EPSPOUSE PIC X(25).
            02 EPCHILD  PIC X(25).
            02 EPDOBC   PIC X(10).
+           02 EPBANKAC PIC X(20).
+           02 EPBANKIFSC PIC X(11).
+           02 EPBANKBR PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 FSE   PIC XX.
@@ -236,6 +286,8 @@
        77 FSB   PIC XX.
        77 FSDES PIC XX.
        77 FSDEP PIC XX.
+       77 FSDN  PIC XX.
+       77 FSLN  PIC XX.
        77 FSR   PIC XX.
        77 FSP   PIC XX.
        77 FSC   PIC XX.
@@ -252,6 +304,72 @@
        77 FS_MSG_AUX PIC X(40).
        77 CRT-STATUS PIC 9(4).
 
+       77 RH-EMPID  PIC X(6).
+       77 RH-COUNT  PIC 99 VALUE 0.
+       77 RH-IDX    PIC 99.
+       77 RH-IDX2   PIC 99.
+       77 RH-SWAP-ID    PIC X(6).
+       77 RH-SWAP-BASIC PIC 9(6)V99.
+       77 RH-SWAP-DATE  PIC X(10).
+       77 RH-SWAP-SORT  PIC 9(8).
+       01 RH-SORTNUM.
+           02 RH-SORTY PIC 9(4).
+           02 RH-SORTM PIC 9(2).
+           02 RH-SORTD PIC 9(2).
+       01 RH-TABLE.
+           02 RH-ENTRY OCCURS 50 TIMES.
+               03 RH-RREVID   PIC X(6).
+               03 RH-RBASIC   PIC 9(6)V99.
+               03 RH-RREVDATE PIC X(10).
+               03 RH-SORTDT   PIC 9(8).
+
+       77 DH-EMPID  PIC X(6).
+       77 DH-COUNT  PIC 99 VALUE 0.
+       77 DH-IDX    PIC 99.
+       01 DH-TABLE.
+           02 DH-ENTRY OCCURS 50 TIMES.
+               03 DH-DEPID   PIC X(6).
+               03 DH-DEPNAME PIC X(25).
+               03 DH-DEPRELN PIC X(10).
+               03 DH-DEPDOB  PIC X(10).
+
+       77 LH-EMPID  PIC X(6).
+       77 LH-COUNT  PIC 99 VALUE 0.
+       77 LH-IDX    PIC 99.
+       01 LH-TABLE.
+           02 LH-ENTRY OCCURS 50 TIMES.
+               03 LH-LNID       PIC X(6).
+               03 LH-LNLOANNO   PIC X(4).
+               03 LH-LNBALANCE  PIC 9(8)V99.
+
+       77 TH-EMPID  PIC X(6).
+       77 TH-COUNT  PIC 99 VALUE 0.
+       77 TH-IDX    PIC 99.
+       77 TH-IDX2   PIC 99.
+       77 TH-SWAP-TRFID PIC X(6).
+       77 TH-SWAP-OBRID PIC X(6).
+       77 TH-SWAP-NBRID PIC X(6).
+       77 TH-SWAP-DATE  PIC X(10).
+       77 TH-SWAP-SORT  PIC 9(8).
+       01 TH-SORTNUM.
+           02 TH-SORTY PIC 9(4).
+           02 TH-SORTM PIC 9(2).
+           02 TH-SORTD PIC 9(2).
+       01 TH-TABLE.
+           02 TH-ENTRY OCCURS 50 TIMES.
+               03 TH-TTRFID   PIC X(6).
+               03 TH-TOBRID   PIC X(6).
+               03 TH-TNBRID   PIC X(6).
+               03 TH-TTRFDT   PIC X(10).
+               03 TH-SORTDT   PIC 9(8).
+
+       77 W-SEARCH   PIC X(25).
+       77 W-SLEN     PIC 99.
+       77 W-POS      PIC 99.
+       77 W-MAXPOS   PIC 99.
+       77 W-NSFOUND  PIC X.
+       77 W-NSCOUNT  PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            COPY CLEAR-SCREEN..
@@ -272,7 +390,12 @@
            DISPLAY " 9. GRADE FILE" AT 1720.
            DISPLAY "10. TRANSFER FILE" AT 1820.
            DISPLAY "11. EMPLOYEE PERSONAL FILE" AT 1920.
-           DISPLAY "12. EXIT" AT 2020.
+           DISPLAY "12. REVISION HISTORY BY EMPLOYEE" AT 2020.
+           DISPLAY "13. DEPENDENTS BY EMPLOYEE" AT 2120.
+           DISPLAY "14. LOANS BY EMPLOYEE" AT 2220.
+           DISPLAY "15. TRANSFER HISTORY BY EMPLOYEE" AT 2320.
+           DISPLAY "16. SEARCH EMPLOYEE BY NAME" AT 2420.
+           DISPLAY "17. EXIT" AT 2460.
            DISPLAY "ENTER YOUR CHOICE :" AT 2325.
            ACCEPT CHOICE AT 2345.
               *> IF CHOICadsfE = '3 ' OR CRT-STATUS = 1003
@@ -308,6 +431,24 @@
            ELSE
            IF CHOICE = '11' OR CRT-STATUS = 1011
                GO TO EMPPERSONAL-PARA
+           ELSE
+           IF CHOICE = '12' OR CRT-STATUS = 1012
+               GO TO REVISION-HISTORY-PARA
+           ELSE
+           IF CHOICE = '13' OR CRT-STATUS = 1013
+               GO TO DEPENDENT-HISTORY-PARA
+           ELSE
+           IF CHOICE = '14' OR CRT-STATUS = 1014
+               GO TO LOAN-HISTORY-PARA
+           ELSE
+           IF CHOICE = '15' OR CRT-STATUS = 1015
+               GO TO TRANSFER-HISTORY-PARA
+           ELSE
+           IF CHOICE = '16' OR CRT-STATUS = 1016
+               GO TO NAME-SEARCH-PARA
+           ELSE
+           IF CHOICE = '17' OR CRT-STATUS = 1017
+               EXIT PROGRAM
            ELSE
                COPY CLEAR-SCREEN..
                DISPLAY "UNIMPLEMENTED OPTION" AT 1010
@@ -334,6 +475,9 @@
            DISPLAY" GRADE NUMBER         :" EGRDNO AT 1101.
            DISPLAY" BRANCH CODE          :" EBRNID AT 1201.
            DISPLAY" DESIGNATION CODE     :" EDESID AT 1301.
+           DISPLAY" STATUS               :" ESTATUS AT 1401.
+           DISPLAY" SEPARATION DATE      :" ESEPDT AT 1501.
+           DISPLAY" DEPARTMENT CODE      :" EDEPCODE AT 1601.
            CLOSE EMPFILE.
            DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2001.
            ACCEPT CHOICE AT 2040.
@@ -342,14 +486,15 @@
        LEAVE-PARA.
            COPY CLEAR-SCREEN.
            OPEN INPUT LEAVEFILE.
-           DISPLAY "ENTER CODE :".
-           ACCEPT LEMPID.
+           DISPLAY "ENTER LEAVE CODE :".
+           ACCEPT LLVID.
            COPY CLEAR-SCREEN.
            READ LEAVEFILE INVALID KEY GO TO ERROR-LEAVE-PARA.
-           DISPLAY " CODE           :" LEMPID AT 0101.
-           DISPLAY " DATE           :" LFMDATE AT 0201.
-           DISPLAY " DATE           :" LTODATE AT 0301.
-           DISPLAY " LEAVE CATEGORY :" LLEVCAT AT 0401.
+           DISPLAY " LEAVE CODE     :" LLVID AT 0101.
+           DISPLAY " EMPLOYEE CODE  :" LEMPID AT 0201.
+           DISPLAY " FROM DATE      :" LFMDATE AT 0301.
+           DISPLAY " TO DATE        :" LTODATE AT 0401.
+           DISPLAY " LEAVE CATEGORY :" LLEVCAT AT 0501.
            CLOSE LEAVEFILE.
            DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2001.
            ACCEPT CHOICE AT 2040.
@@ -361,14 +506,15 @@
            DISPLAY "ENTER THE DESIGNATION CODE :".
            ACCEPT DES.
            COPY CLEAR-SCREEN.
-           PERFORM DES-READ-PARA UNTIL FSDES = 10.
-       DES-READ-PARA.
-           READ DESIGNATIONFILE AT END GO TO DES-EXIT-PARA.
-           IF DESID = DES
-           DISPLAY " DESIGNATION CODE     :" DESID AT 0101.
-           DISPLAY " DESIGNATION          :" DESIGN AT 0201.
-           DISPLAY " DESIGNATION IN SHORT :" DESHRT AT 0301.
-       DES-EXIT-PARA.
+           MOVE DES TO DESID.
+           READ DESIGNATIONFILE KEY IS DESID
+               INVALID KEY
+                   DISPLAY "NO SUCH DESIGNATION CODE" AT 0101
+               NOT INVALID KEY
+                   DISPLAY " DESIGNATION CODE     :" DESID AT 0101
+                   DISPLAY " DESIGNATION          :" DESIGN AT 0201
+                   DISPLAY " DESIGNATION IN SHORT :" DESHRT AT 0301
+           END-READ.
            CLOSE DESIGNATIONFILE.
            DISPLAY ' '.
            DISPLAY ' '.
@@ -420,6 +566,88 @@
            ACCEPT CHOICE AT 2040.
            GO TO MAIN-PARA.
 
+       REVISION-HISTORY-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN INPUT REVISIONFILE.
+           DISPLAY "ENTER EMP CODE :".
+           ACCEPT REMPID.
+           COPY CLEAR-SCREEN.
+           MOVE 0 TO RH-COUNT.
+           START REVISIONFILE KEY IS = REMPID
+               INVALID KEY GO TO ERROR-REVISION-HISTORY-PARA.
+           MOVE REMPID TO RH-EMPID.
+           READ REVISIONFILE NEXT RECORD
+               AT END MOVE "10" TO FSR
+           END-READ.
+           PERFORM UNTIL FSR NOT = "00" OR REMPID NOT = RH-EMPID
+               IF RH-COUNT < 50
+                   ADD 1 TO RH-COUNT
+                   PERFORM STORE-REVISION-HISTORY-PARA
+               END-IF
+               READ REVISIONFILE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE REVISIONFILE.
+           PERFORM SORT-REVISION-HISTORY-PARA.
+           DISPLAY " REVISION HISTORY FOR EMPLOYEE " RH-EMPID AT 0101.
+           DISPLAY " REV CODE   BASIC        REVISED DATE" AT 0201.
+           PERFORM VARYING RH-IDX FROM 1 BY 1
+                   UNTIL RH-IDX > RH-COUNT
+               DISPLAY RH-RREVID (RH-IDX) " "
+                       RH-RBASIC (RH-IDX) "   "
+                       RH-RREVDATE (RH-IDX)
+                   AT LINE (RH-IDX + 2) COLUMN 1
+           END-PERFORM
+           IF RH-COUNT = 0
+               DISPLAY " NO REVISIONS FOUND FOR THIS EMPLOYEE" AT 0301
+           END-IF
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2101.
+           ACCEPT CHOICE AT 2140.
+           GO TO MAIN-PARA.
+
+       STORE-REVISION-HISTORY-PARA.
+           MOVE RREVID   TO RH-RREVID (RH-COUNT).
+           MOVE RBASIC   TO RH-RBASIC (RH-COUNT).
+           MOVE RREVDATE TO RH-RREVDATE (RH-COUNT).
+           MOVE RREVDATE (7:4) TO RH-SORTY.
+           MOVE RREVDATE (4:2) TO RH-SORTM.
+           MOVE RREVDATE (1:2) TO RH-SORTD.
+           MOVE RH-SORTNUM TO RH-SORTDT (RH-COUNT).
+
+       SORT-REVISION-HISTORY-PARA.
+           IF RH-COUNT > 1
+               PERFORM VARYING RH-IDX FROM 1 BY 1
+                       UNTIL RH-IDX > RH-COUNT - 1
+                   PERFORM VARYING RH-IDX2 FROM 1 BY 1
+                           UNTIL RH-IDX2 > RH-COUNT - RH-IDX
+                       PERFORM SWAP-REVISION-HISTORY-PARA
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       SWAP-REVISION-HISTORY-PARA.
+           IF RH-SORTDT (RH-IDX2) > RH-SORTDT (RH-IDX2 + 1)
+               MOVE RH-RREVID   (RH-IDX2) TO RH-SWAP-ID
+               MOVE RH-RBASIC   (RH-IDX2) TO RH-SWAP-BASIC
+               MOVE RH-RREVDATE (RH-IDX2) TO RH-SWAP-DATE
+               MOVE RH-SORTDT   (RH-IDX2) TO RH-SWAP-SORT
+
+               MOVE RH-ENTRY (RH-IDX2 + 1) TO RH-ENTRY (RH-IDX2)
+
+               MOVE RH-SWAP-ID    TO RH-RREVID   (RH-IDX2 + 1)
+               MOVE RH-SWAP-BASIC TO RH-RBASIC   (RH-IDX2 + 1)
+               MOVE RH-SWAP-DATE  TO RH-RREVDATE (RH-IDX2 + 1)
+               MOVE RH-SWAP-SORT  TO RH-SORTDT   (RH-IDX2 + 1)
+           END-IF.
+
+       ERROR-REVISION-HISTORY-PARA.
+           CLOSE REVISIONFILE.
+           COPY CLEAR-SCREEN.
+           DISPLAY "NO REVISIONS FOUND FOR THIS EMPLOYEE" AT 1010.
+           ACCEPT STUFF AT 1110.
+           GO TO MAIN-PARA.
+
        PAYMENT-PARA.
            COPY CLEAR-SCREEN.
            OPEN INPUT PAYMENTFILE.
@@ -490,13 +718,16 @@
            DISPLAY "ENTER GRADE NO. :".
            ACCEPT GR.
            COPY CLEAR-SCREEN.
-           PERFORM GR-READ-PARA UNTIL FSG = 10.
-       GR-READ-PARA.
-           READ GRADEFILE AT END GO TO GR-EXIT-PARA.
-           IF GGRADE = GR
-           DISPLAY " GRADE NO.   :" GGRADE AT 0101.
-           DISPLAY " DESIGNATION :" GDESIGN AT 0201.
-       GR-EXIT-PARA.
+           MOVE GR TO GGRADE.
+           READ GRADEFILE KEY IS GGRADE
+               INVALID KEY
+                   DISPLAY "NO SUCH GRADE NO." AT 0101
+               NOT INVALID KEY
+                   DISPLAY " GRADE NO.   :" GGRADE AT 0101
+                   DISPLAY " DESIGNATION :" GDESIGN AT 0201
+                   DISPLAY " MIN BASIC   :" GMINBASIC AT 0301
+                   DISPLAY " MAX BASIC   :" GMAXBASIC AT 0401
+           END-READ.
            CLOSE GRADEFILE.
            DISPLAY ' '.
            DISPLAY ' '.
@@ -514,7 +745,8 @@
            DISPLAY " TRANSFER CODE     :" TTRFID AT 0101.
            DISPLAY " EMP CODE          :" TEMPID AT 0201.
            DISPLAY " OLD BRANCH CODE   :" TOBRID AT 0301.
-           DISPLAY " TRANSFER DATE     :" TTRFDT AT 0401.
+           DISPLAY " NEW BRANCH CODE   :" TNBRID AT 0401.
+           DISPLAY " TRANSFER DATE     :" TTRFDT AT 0501.
            CLOSE TRANSFERFILE.
            DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2001.
            ACCEPT CHOICE AT 2040.
@@ -545,9 +777,12 @@
            DISPLAY " SPOUSE NAME      :" EPSPOUSE AT 1501.
            DISPLAY " CHILD NAME       :" EPCHILD AT 1601.
            DISPLAY " DOB OF CHILD     :" EPDOBC AT 1701.
+           DISPLAY " BANK ACCOUNT NO  :" EPBANKAC AT 1801.
+           DISPLAY " BANK IFSC CODE   :" EPBANKIFSC AT 1901.
+           DISPLAY " BANK BRANCH NAME :" EPBANKBR AT 2001.
            CLOSE EMPPERSONALFILE.
-           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2001.
-           ACCEPT CHOICE AT 2040.
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2101.
+           ACCEPT CHOICE AT 2140.
            GO TO MAIN-PARA.
 
        ERROR-EMP-PARA.
@@ -625,19 +860,28 @@
        BRANCH-PARA.
            COPY CLEAR-SCREEN..
            OPEN INPUT BRANCHFILE.
-   *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *>>D                          MSG    BY FS_MSG.
-   *>>D    STRING "OPEN INPUT BRANCHFILE.: " FS_MSG INTO FS_MSG_AUX.
-   *>>D    DISPLAY FS_MSG_AUX AT 3099.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "OPEN INPUT BRANCHFILE.: " FS_MSG
+                   INTO FS_MSG_AUX
+               END-STRING
+               DISPLAY FS_MSG_AUX AT 2201
+               ACCEPT STUFF AT 2301
+           END-IF
            DISPLAY "BRANCH CODE: " AT 0101.
            ACCEPT BBRID AT 0114.
            READ BRANCHFILE RECORD
                INTO BRANCHREC
                INVALID KEY GO TO ERROR-BRANCH-PARA.
-   *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *>>D                          MSG    BY FS_MSG.
-   *>>D    STRING "READ BRANCHFILE: " FS_MSG INTO FS_MSG_AUX.
-   *>>D    DISPLAY FS_MSG_AUX AT 3199.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "READ BRANCHFILE: " FS_MSG INTO FS_MSG_AUX
+               END-STRING
+               DISPLAY FS_MSG_AUX AT 2201
+               ACCEPT STUFF AT 2301
+           END-IF
            COPY CLEAR-SCREEN..
            DISPLAY "   BBRID:" AT 0101
            DISPLAY " BBRNAME:" AT 0201
@@ -645,12 +889,14 @@
            DISPLAY "   BBRPH:" AT 0401
            DISPLAY "  BEMAIL:" AT 0501
            DISPLAY "BMGRNAME:" AT 0601
+           DISPLAY " BSTATUS:" AT 0701
            DISPLAY BBRID AT 0111
            DISPLAY BBRNAME AT 0211
            DISPLAY BBRADD AT 0311
            DISPLAY BBRPH AT 0411
            DISPLAY BEMAIL AT 0511
            DISPLAY BMGRNAME AT 0611
+           DISPLAY BSTATUS AT 0711
 
            CLOSE BRANCHFILE.
            DISPLAY "RETURN" AT 0701
@@ -658,4 +904,236 @@
            ACCEPT CHOICE AT 2020.
            GOBACK.
 
+       DEPENDENT-HISTORY-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN INPUT DEPENDENTFILE.
+           DISPLAY "ENTER EMP CODE :".
+           ACCEPT DEPEMPID.
+           COPY CLEAR-SCREEN.
+           MOVE 0 TO DH-COUNT.
+           START DEPENDENTFILE KEY IS = DEPEMPID
+               INVALID KEY GO TO ERROR-DEPENDENT-HISTORY-PARA.
+           MOVE DEPEMPID TO DH-EMPID.
+           READ DEPENDENTFILE NEXT RECORD
+               AT END MOVE "10" TO FSDN
+           END-READ.
+           PERFORM UNTIL FSDN NOT = "00" OR DEPEMPID NOT = DH-EMPID
+               IF DH-COUNT < 50
+                   ADD 1 TO DH-COUNT
+                   MOVE DEPID   TO DH-DEPID (DH-COUNT)
+                   MOVE DEPDNAME TO DH-DEPNAME (DH-COUNT)
+                   MOVE DEPRELN TO DH-DEPRELN (DH-COUNT)
+                   MOVE DEPDOB  TO DH-DEPDOB (DH-COUNT)
+               END-IF
+               READ DEPENDENTFILE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE DEPENDENTFILE.
+           DISPLAY " DEPENDENTS FOR EMPLOYEE " DH-EMPID AT 0101.
+           DISPLAY " DEP CODE  NAME                     RELN   DOB"
+               AT 0201.
+           PERFORM VARYING DH-IDX FROM 1 BY 1
+                   UNTIL DH-IDX > DH-COUNT
+               DISPLAY DH-DEPID (DH-IDX) " "
+                       DH-DEPNAME (DH-IDX) " "
+                       DH-DEPRELN (DH-IDX) " "
+                       DH-DEPDOB (DH-IDX)
+                   AT LINE (DH-IDX + 2) COLUMN 1
+           END-PERFORM
+           IF DH-COUNT = 0
+               DISPLAY " NO DEPENDENTS FOUND FOR THIS EMPLOYEE" AT 0301
+           END-IF
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2101.
+           ACCEPT CHOICE AT 2140.
+           GO TO MAIN-PARA.
+
+       ERROR-DEPENDENT-HISTORY-PARA.
+           CLOSE DEPENDENTFILE.
+           COPY CLEAR-SCREEN.
+           DISPLAY "NO DEPENDENTS FOUND FOR THIS EMPLOYEE" AT 1010.
+           ACCEPT STUFF AT 1110.
+           GO TO MAIN-PARA.
+
+       LOAN-HISTORY-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN INPUT LOANFILE.
+           DISPLAY "ENTER EMP CODE :".
+           ACCEPT LNEMPID.
+           COPY CLEAR-SCREEN.
+           MOVE 0 TO LH-COUNT.
+           START LOANFILE KEY IS = LNEMPID
+               INVALID KEY GO TO ERROR-LOAN-HISTORY-PARA.
+           MOVE LNEMPID TO LH-EMPID.
+           READ LOANFILE NEXT RECORD
+               AT END MOVE "10" TO FSLN
+           END-READ.
+           PERFORM UNTIL FSLN NOT = "00" OR LNEMPID NOT = LH-EMPID
+               IF LH-COUNT < 50
+                   ADD 1 TO LH-COUNT
+                   MOVE LNID      TO LH-LNID (LH-COUNT)
+                   MOVE LNLOANNO  TO LH-LNLOANNO (LH-COUNT)
+                   MOVE LNBALANCE TO LH-LNBALANCE (LH-COUNT)
+               END-IF
+               READ LOANFILE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE LOANFILE.
+           DISPLAY " LOANS FOR EMPLOYEE " LH-EMPID AT 0101.
+           DISPLAY " LOAN ID   LOAN NO   BALANCE" AT 0201.
+           PERFORM VARYING LH-IDX FROM 1 BY 1
+                   UNTIL LH-IDX > LH-COUNT
+               DISPLAY LH-LNID (LH-IDX) "    "
+                       LH-LNLOANNO (LH-IDX) "    "
+                       LH-LNBALANCE (LH-IDX)
+                   AT LINE (LH-IDX + 2) COLUMN 1
+           END-PERFORM
+           IF LH-COUNT = 0
+               DISPLAY " NO LOANS FOUND FOR THIS EMPLOYEE" AT 0301
+           END-IF
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2101.
+           ACCEPT CHOICE AT 2140.
+           GO TO MAIN-PARA.
+
+       ERROR-LOAN-HISTORY-PARA.
+           CLOSE LOANFILE.
+           COPY CLEAR-SCREEN.
+           DISPLAY "NO LOANS FOUND FOR THIS EMPLOYEE" AT 1010.
+           ACCEPT STUFF AT 1110.
+           GO TO MAIN-PARA.
+
+       TRANSFER-HISTORY-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN INPUT TRANSFERFILE.
+           DISPLAY "ENTER EMP CODE :".
+           ACCEPT TEMPID.
+           COPY CLEAR-SCREEN.
+           MOVE 0 TO TH-COUNT.
+           START TRANSFERFILE KEY IS = TEMPID
+               INVALID KEY GO TO ERROR-TRANSFER-HISTORY-PARA.
+           MOVE TEMPID TO TH-EMPID.
+           READ TRANSFERFILE NEXT RECORD
+               AT END MOVE "10" TO FST
+           END-READ.
+           PERFORM UNTIL FST NOT = "00" OR TEMPID NOT = TH-EMPID
+               IF TH-COUNT < 50
+                   ADD 1 TO TH-COUNT
+                   PERFORM STORE-TRANSFER-HISTORY-PARA
+               END-IF
+               READ TRANSFERFILE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE TRANSFERFILE.
+           PERFORM SORT-TRANSFER-HISTORY-PARA.
+           DISPLAY " TRANSFER HISTORY FOR EMPLOYEE " TH-EMPID AT 0101.
+           DISPLAY " TRF ID  OLD BRN  NEW BRN  DATE" AT 0201.
+           PERFORM VARYING TH-IDX FROM 1 BY 1
+                   UNTIL TH-IDX > TH-COUNT
+               DISPLAY TH-TTRFID (TH-IDX) "  "
+                       TH-TOBRID (TH-IDX) "  "
+                       TH-TNBRID (TH-IDX) "  "
+                       TH-TTRFDT (TH-IDX)
+                   AT LINE (TH-IDX + 2) COLUMN 1
+           END-PERFORM
+           IF TH-COUNT = 0
+               DISPLAY " NO TRANSFERS FOUND FOR THIS EMPLOYEE" AT 0301
+           END-IF
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2101.
+           ACCEPT CHOICE AT 2140.
+           GO TO MAIN-PARA.
+
+       STORE-TRANSFER-HISTORY-PARA.
+           MOVE TTRFID TO TH-TTRFID (TH-COUNT).
+           MOVE TOBRID TO TH-TOBRID (TH-COUNT).
+           MOVE TNBRID TO TH-TNBRID (TH-COUNT).
+           MOVE TTRFDT TO TH-TTRFDT (TH-COUNT).
+           MOVE TTRFDT (7:4) TO TH-SORTY.
+           MOVE TTRFDT (4:2) TO TH-SORTM.
+           MOVE TTRFDT (1:2) TO TH-SORTD.
+           MOVE TH-SORTNUM TO TH-SORTDT (TH-COUNT).
+
+       SORT-TRANSFER-HISTORY-PARA.
+           IF TH-COUNT > 1
+               PERFORM VARYING TH-IDX FROM 1 BY 1
+                       UNTIL TH-IDX > TH-COUNT - 1
+                   PERFORM VARYING TH-IDX2 FROM 1 BY 1
+                           UNTIL TH-IDX2 > TH-COUNT - TH-IDX
+                       PERFORM SWAP-TRANSFER-HISTORY-PARA
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       SWAP-TRANSFER-HISTORY-PARA.
+           IF TH-SORTDT (TH-IDX2) > TH-SORTDT (TH-IDX2 + 1)
+               MOVE TH-TTRFID (TH-IDX2) TO TH-SWAP-TRFID
+               MOVE TH-TOBRID (TH-IDX2) TO TH-SWAP-OBRID
+               MOVE TH-TNBRID (TH-IDX2) TO TH-SWAP-NBRID
+               MOVE TH-TTRFDT (TH-IDX2) TO TH-SWAP-DATE
+               MOVE TH-SORTDT (TH-IDX2) TO TH-SWAP-SORT
+
+               MOVE TH-ENTRY (TH-IDX2 + 1) TO TH-ENTRY (TH-IDX2)
+
+               MOVE TH-SWAP-TRFID TO TH-TTRFID (TH-IDX2 + 1)
+               MOVE TH-SWAP-OBRID TO TH-TOBRID (TH-IDX2 + 1)
+               MOVE TH-SWAP-NBRID TO TH-TNBRID (TH-IDX2 + 1)
+               MOVE TH-SWAP-DATE  TO TH-TTRFDT (TH-IDX2 + 1)
+               MOVE TH-SWAP-SORT  TO TH-SORTDT (TH-IDX2 + 1)
+           END-IF.
+
+       ERROR-TRANSFER-HISTORY-PARA.
+           CLOSE TRANSFERFILE.
+           COPY CLEAR-SCREEN.
+           DISPLAY "NO TRANSFERS FOUND FOR THIS EMPLOYEE" AT 1010.
+           ACCEPT STUFF AT 1110.
+           GO TO MAIN-PARA.
+
+       NAME-SEARCH-PARA.
+           COPY CLEAR-SCREEN.
+           DISPLAY "ENTER PARTIAL NAME TO SEARCH :" AT 0101.
+           ACCEPT W-SEARCH AT 0135.
+           COMPUTE W-SLEN = FUNCTION LENGTH (FUNCTION TRIM (W-SEARCH)).
+           COPY CLEAR-SCREEN.
+           DISPLAY " EMPID   NAME                      BRANCH" AT 0101.
+           MOVE 0 TO W-NSCOUNT.
+           OPEN INPUT EMPFILE.
+           PERFORM UNTIL FSE = "10"
+               READ EMPFILE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               IF FSE = "00"
+                   PERFORM CHECK-NAME-MATCH-PARA
+                   IF W-NSFOUND = "Y" AND W-NSCOUNT < 18
+                       ADD 1 TO W-NSCOUNT
+                       DISPLAY EEMPID "  " EEMPNAME "  " EBRNID
+                           AT LINE (W-NSCOUNT + 2) COLUMN 1
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE EMPFILE.
+           IF W-NSCOUNT = 0
+               DISPLAY " NO MATCHING EMPLOYEES FOUND" AT 0301
+           END-IF
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" AT 2101.
+           ACCEPT STUFF AT 2201.
+           GO TO MAIN-PARA.
+
+       CHECK-NAME-MATCH-PARA.
+           MOVE "N" TO W-NSFOUND.
+           IF W-SLEN = 0
+               MOVE "Y" TO W-NSFOUND
+           ELSE
+               COMPUTE W-MAXPOS = 26 - W-SLEN
+               IF W-MAXPOS >= 1
+                   PERFORM VARYING W-POS FROM 1 BY 1
+                           UNTIL W-POS > W-MAXPOS OR W-NSFOUND = "Y"
+                       IF EEMPNAME (W-POS : W-SLEN) =
+                               W-SEARCH (1 : W-SLEN)
+                           MOVE "Y" TO W-NSFOUND
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
        END PROGRAM EMPREAD.
