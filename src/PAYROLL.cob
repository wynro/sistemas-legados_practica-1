@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT REGISTERFILE
+               ASSIGN TO "files/PAYREG.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSREG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD REGISTERFILE.
+       01 REGISTERLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSP       PIC XX.
+       77 FSE       PIC XX.
+       77 FSREG     PIC XX.
+       77 W-ACTIVE  PIC X.
+
+       77 W-GROSS    PIC 9(8)V99.
+       77 W-DEDUCT   PIC 9(8)V99.
+       77 W-NET      PIC 9(8)V99.
+
+       77 T-GROSS    PIC 9(10)V99 VALUE 0.
+       77 T-DEDUCT   PIC 9(10)V99 VALUE 0.
+       77 T-NET      PIC 9(10)V99 VALUE 0.
+       77 T-COUNT    PIC 9(6)     VALUE 0.
+       77 WAITFOR    PIC X.
+
+       01 DETAIL-LINE.
+           02 DL-EMPID   PIC X(8).
+           02 DL-GROSS   PIC ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 DL-DEDUCT  PIC ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 DL-NET     PIC ZZZ,ZZZ.99.
+
+       01 TOTAL-LINE.
+           02 FILLER     PIC X(8) VALUE "TOTAL   ".
+           02 TL-GROSS   PIC Z,ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 TL-DEDUCT  PIC Z,ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 TL-NET     PIC Z,ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               STOP RUN
+           END-IF
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               CLOSE PAYMENTFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REGISTERFILE.
+
+           MOVE "PAYROLL REGISTER" TO REGISTERLINE.
+           WRITE REGISTERLINE.
+           MOVE "EMPID   GROSS        DEDUCTIONS   NET PAY"
+               TO REGISTERLINE.
+           WRITE REGISTERLINE.
+
+           PERFORM UNTIL FSP = "10"
+               READ PAYMENTFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSP = "00"
+                   PERFORM CHECK-ACTIVE-PARA
+                   IF W-ACTIVE = "Y"
+                       PERFORM COMPUTE-PAY-PARA
+                       PERFORM WRITE-DETAIL-PARA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE T-GROSS  TO TL-GROSS.
+           MOVE T-DEDUCT TO TL-DEDUCT.
+           MOVE T-NET    TO TL-NET.
+           MOVE TOTAL-LINE TO REGISTERLINE.
+           WRITE REGISTERLINE.
+
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           CLOSE REGISTERFILE.
+           DISPLAY "PAYROLL REGISTER WRITTEN TO files/PAYREG.LST - "
+               T-COUNT " EMPLOYEES PROCESSED".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       CHECK-ACTIVE-PARA.
+           MOVE "N" TO W-ACTIVE.
+           MOVE PEMPID TO EEMPID.
+           READ EMPFILE KEY IS EEMPID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   IF ESTATUS NOT = "S"
+                       MOVE "Y" TO W-ACTIVE
+                   END-IF
+           END-READ.
+
+       COMPUTE-PAY-PARA.
+           COMPUTE W-GROSS = PBASIC + PDA + PCCA + PHRA + PDPA + PPPA
+               + PEDUA + PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA
+               + PGRTY + PPERINC + PMEDI + PBOOK + PENTER + PTPH
+               + PHOUSE + PVEHMAN + PCREDIT + PCLUB
+           END-COMPUTE
+           COMPUTE W-DEDUCT = PPF + PESI + PPTAX + PITAX + PLOANDA
+               + POTHERD
+           END-COMPUTE
+           COMPUTE W-NET = W-GROSS - W-DEDUCT END-COMPUTE
+           ADD W-GROSS  TO T-GROSS.
+           ADD W-DEDUCT TO T-DEDUCT.
+           ADD W-NET    TO T-NET.
+           ADD 1 TO T-COUNT.
+
+       WRITE-DETAIL-PARA.
+           MOVE PEMPID   TO DL-EMPID.
+           MOVE W-GROSS  TO DL-GROSS.
+           MOVE W-DEDUCT TO DL-DEDUCT.
+           MOVE W-NET    TO DL-NET.
+           MOVE DETAIL-LINE TO REGISTERLINE.
+           WRITE REGISTERLINE.
+       END PROGRAM PAYROLL.
