@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLIST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS CRT-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       77 FSO   PIC XX.
+
+       77 I           PIC 99.
+       77 FBRNID      PIC X(6).
+       77 FDESID      PIC X(6).
+       77 CHOICE      PIC X.
+       77 CRT-STATUS  PIC 9(4).
+
+       SCREEN SECTION.
+
+       01 HEADER.
+           03 BACKGROUND-COLOR 0
+              FOREGROUND-COLOR 2 HIGHLIGHT.
+           05 LINE 1 COLUMN 1  VALUE "|  EEMPID".
+           05 LINE 2 COLUMN 1  VALUE "|--------".
+           05 LINE 1 COLUMN 10 VALUE "|              EEMPNAME".
+           05 LINE 2 COLUMN 10 VALUE "+-----------------------".
+           05 LINE 1 COLUMN 35 VALUE "|  EBRNID".
+           05 LINE 2 COLUMN 35 VALUE "+--------".
+           05 LINE 1 COLUMN 44 VALUE "|  EDESID |".
+           05 LINE 2 COLUMN 44 VALUE "+---------|".
+
+       01 ROW.
+           03 BACKGROUND-COLOR 0
+              FOREGROUND-COLOR 2 HIGHLIGHT.
+           05            LINE I COLUMN 1  VALUE "|".
+           05            LINE I COLUMN 10 VALUE "|".
+           05            LINE I COLUMN 35 VALUE "|".
+           05            LINE I COLUMN 44 VALUE "|".
+           05            LINE I COLUMN 53 VALUE "|".
+           05  PIC X(6)  LINE I COLUMN 3  FROM EEMPID.
+           05  PIC X(25) LINE I COLUMN 12 FROM EEMPNAME.
+           05  PIC X(6)  LINE I COLUMN 37 FROM EBRNID.
+           05  PIC X(6)  LINE I COLUMN 46 FROM EDESID.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           COPY CLEAR-SCREEN.
+           MOVE SPACES TO FBRNID FDESID.
+           DISPLAY "BRANCH CODE FILTER (BLANK = ALL):" AT 0101.
+           ACCEPT FBRNID AT 0136 WITH UNDERLINE END-ACCEPT
+           DISPLAY "DESIGNATION CODE FILTER (BLANK = ALL):" AT 0201.
+           ACCEPT FDESID AT 0240 WITH UNDERLINE END-ACCEPT
+
+           OPEN I-O EMPFILE.
+           START EMPFILE KEY IS NOT LESS THAN EEMPID END-START
+
+           COPY CLEAR-SCREEN.
+           DISPLAY HEADER END-DISPLAY
+           MOVE 3 TO I.
+           PERFORM FOREVER
+               READ EMPFILE NEXT RECORD
+                   INTO EMPREC
+                   AT END EXIT PERFORM
+               END-READ
+
+               IF ESTATUS = "S"
+                   EXIT PERFORM CYCLE
+               END-IF
+               IF FBRNID NOT = SPACES AND FBRNID NOT = EBRNID
+                   EXIT PERFORM CYCLE
+               END-IF
+               IF FDESID NOT = SPACES AND FDESID NOT = EDESID
+                   EXIT PERFORM CYCLE
+               END-IF
+
+               DISPLAY ROW END-DISPLAY
+
+               ADD 1 TO I END-ADD
+               IF I IS EQUAL TO 18
+                   DISPLAY "F1/Enter: NEXT    F2: RETURN"
+                       AT 2001 END-DISPLAY
+                   ACCEPT CHOICE AT 2101 END-ACCEPT
+                   EVALUATE CRT-STATUS
+                       WHEN 1001
+                           CONTINUE
+                       WHEN 1002
+                           EXIT PERFORM
+                   END-EVALUATE
+                   DISPLAY SPACES AT LINE NUMBER 3
+                       WITH ERASE EOS END-DISPLAY
+                   MOVE 3 TO I
+                   EXIT PERFORM CYCLE
+               END-IF
+           END-PERFORM
+           DISPLAY SPACES AT 2001 WITH ERASE EOL END-DISPLAY
+           IF CRT-STATUS NOT = 1002
+               DISPLAY "RETURN TO MAIN MENU" AT 2001 END-DISPLAY
+               ACCEPT CHOICE AT 2021 END-ACCEPT
+           END-IF
+           CLOSE EMPFILE.
+           STOP ' '.
+       END PROGRAM EMPLIST.
