@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS CRT-STATUS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 CHOICE      PIC 99.
+       77 CRT-STATUS  PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           COPY CLEAR-SCREEN.
+           DISPLAY "*******************************************"
+               AT 0310.
+           DISPLAY "        BATCH REPORTS AND UTILITIES        "
+               AT 0510.
+           DISPLAY "*******************************************"
+               AT 0710.
+           DISPLAY " 1. PAYROLL REGISTER"                   AT 0920.
+           DISPLAY " 2. SALARY DISBURSEMENT EXTRACT"         AT 1120.
+           DISPLAY " 3. LEAVE/PAYMENT RECONCILIATION"        AT 1320.
+           DISPLAY " 4. STATUTORY DEDUCTION REPORT"          AT 1520.
+           DISPLAY " 5. PAYSLIP GENERATION"                  AT 1720.
+           DISPLAY " 6. BRANCH/DEPARTMENT HEADCOUNT REPORT"  AT 1920.
+           DISPLAY " 7. LOAN RECONCILIATION"                 AT 2020.
+           DISPLAY " 8. PENDING CONFIRMATION REPORT"         AT 2120.
+           DISPLAY " 9. YEAR-END INCREMENT RUN"              AT 2220.
+           DISPLAY "10. CSV EXPORT OF EMPLOYEE DATA"         AT 2320.
+           DISPLAY "11. BULK NEW-HIRE LOAD"                  AT 2420.
+           DISPLAY "99. RETURN TO MAIN MENU"                 AT 2520.
+           DISPLAY "ENTER YOUR CHOICE :"                    AT 2525.
+           ACCEPT CHOICE AT 2545.
+           IF CHOICE = 1
+               CALL "PAYROLL"
+               CANCEL "PAYROLL"
+               GO TO MAIN-PARA
+           ELSE
+             IF CHOICE = 2
+               CALL "DISBURSE"
+               CANCEL "DISBURSE"
+               GO TO MAIN-PARA
+             ELSE
+               IF CHOICE = 3
+                 CALL "RECONCILE"
+                 CANCEL "RECONCILE"
+                 GO TO MAIN-PARA
+               ELSE
+                 IF CHOICE = 4
+                   CALL "STATDED"
+                   CANCEL "STATDED"
+                   GO TO MAIN-PARA
+                 ELSE
+                   IF CHOICE = 5
+                     CALL "PAYSLIP"
+                     CANCEL "PAYSLIP"
+                     GO TO MAIN-PARA
+                   ELSE
+                     IF CHOICE = 6
+                       CALL "HEADCNT"
+                       CANCEL "HEADCNT"
+                       GO TO MAIN-PARA
+                     ELSE
+                       IF CHOICE = 7
+                         CALL "LOANRECON"
+                         CANCEL "LOANRECON"
+                         GO TO MAIN-PARA
+                       ELSE
+                         IF CHOICE = 8
+                           CALL "PENDCONF"
+                           CANCEL "PENDCONF"
+                           GO TO MAIN-PARA
+                         ELSE
+                           IF CHOICE = 9
+                             CALL "INCREMENT"
+                             CANCEL "INCREMENT"
+                             GO TO MAIN-PARA
+                           ELSE
+                             IF CHOICE = 10
+                               CALL "EXPORT"
+                               CANCEL "EXPORT"
+                               GO TO MAIN-PARA
+                             ELSE
+                               IF CHOICE = 11
+                                 CALL "BULKLOAD"
+                                 CANCEL "BULKLOAD"
+                                 GO TO MAIN-PARA
+                               ELSE
+                                 EXIT PROGRAM.
+
+       END PROGRAM REPORTS.
