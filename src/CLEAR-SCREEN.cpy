@@ -0,0 +1 @@
+           DISPLAY SPACES AT 0101 WITH ERASE EOS
