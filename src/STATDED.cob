@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATDED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT STATFILE
+               ASSIGN TO "files/STATDED.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSSTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD STATFILE.
+       01 STATLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSP        PIC XX.
+       77 FSE        PIC XX.
+       77 FSSTAT     PIC XX.
+       77 WAITFOR    PIC X.
+       77 W-ACTIVE   PIC X.
+
+       77 T-PF       PIC 9(10)V99 VALUE 0.
+       77 T-ESI      PIC 9(10)V99 VALUE 0.
+       77 T-PTAX     PIC 9(10)V99 VALUE 0.
+       77 T-ITAX     PIC 9(10)V99 VALUE 0.
+       77 T-COUNT    PIC 9(6)     VALUE 0.
+
+       01 DETAIL-LINE.
+           02 DL-EMPID   PIC X(8).
+           02 DL-PF      PIC ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 DL-ESI     PIC ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 DL-PTAX    PIC ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 DL-ITAX    PIC ZZZ,ZZZ.99.
+
+       01 TOTAL-LINE.
+           02 FILLER     PIC X(8) VALUE "TOTAL   ".
+           02 TL-PF      PIC Z,ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 TL-ESI     PIC Z,ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 TL-PTAX    PIC Z,ZZZ,ZZZ.99.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 TL-ITAX    PIC Z,ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               STOP RUN
+           END-IF
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               CLOSE PAYMENTFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STATFILE.
+
+           MOVE "STATUTORY DEDUCTION REPORT" TO STATLINE.
+           WRITE STATLINE.
+           MOVE "EMPID   PF           ESI          P.TAX        I.TAX"
+               TO STATLINE.
+           WRITE STATLINE.
+
+           PERFORM UNTIL FSP = "10"
+               READ PAYMENTFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSP = "00"
+                   PERFORM CHECK-ACTIVE-PARA
+                   IF W-ACTIVE = "Y"
+                       PERFORM ACCUMULATE-PARA
+                       PERFORM WRITE-DETAIL-PARA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE T-PF   TO TL-PF.
+           MOVE T-ESI  TO TL-ESI.
+           MOVE T-PTAX TO TL-PTAX.
+           MOVE T-ITAX TO TL-ITAX.
+           MOVE TOTAL-LINE TO STATLINE.
+           WRITE STATLINE.
+
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           CLOSE STATFILE.
+           DISPLAY "STATUTORY DEDUCTION REPORT WRITTEN TO "
+               "files/STATDED.LST - " T-COUNT " EMPLOYEES PROCESSED".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       CHECK-ACTIVE-PARA.
+           MOVE "N" TO W-ACTIVE.
+           MOVE PEMPID TO EEMPID.
+           READ EMPFILE KEY IS EEMPID
+               INVALID KEY
+                   MOVE "N" TO W-ACTIVE
+               NOT INVALID KEY
+                   IF ESTATUS NOT = "S"
+                       MOVE "Y" TO W-ACTIVE
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-PARA.
+           ADD PPF   TO T-PF.
+           ADD PESI  TO T-ESI.
+           ADD PPTAX TO T-PTAX.
+           ADD PITAX TO T-ITAX.
+           ADD 1     TO T-COUNT.
+
+       WRITE-DETAIL-PARA.
+           MOVE PEMPID TO DL-EMPID.
+           MOVE PPF    TO DL-PF.
+           MOVE PESI   TO DL-ESI.
+           MOVE PPTAX  TO DL-PTAX.
+           MOVE PITAX  TO DL-ITAX.
+           MOVE DETAIL-LINE TO STATLINE.
+           WRITE STATLINE.
+       END PROGRAM STATDED.
