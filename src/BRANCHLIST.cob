@@ -27,6 +27,7 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 BSTATUS  PIC X.
 
        WORKING-STORAGE SECTION.
        77 FSB   PIC XX.
