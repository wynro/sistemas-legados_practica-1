@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISBURSE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT EMPPERSONALFILE
+               ASSIGN TO "files/EMPPER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EPEMPID
+               FILE STATUS IS FSEP.
+
+           SELECT DISBURSEFILE
+               ASSIGN TO "files/DISBURSE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSDIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD EMPPERSONALFILE.
+       01 EMPPERSONALREC.
+           02 EPEMPID  PIC X(6).
+           02 EPTADD   PIC X(30).
+           02 EPTPH    PIC X(10).
+           02 EPDOB    PIC X(10).
+           02 EPPOB    PIC X(10).
+           02 EPLANG   PIC X(15).
+           02 EPBLOOD  PIC X(4).
+           02 EPWEIGHT PIC 999.
+           02 EPHEIGHT PIC 999.
+           02 EPVISION PIC X(15).
+           02 EPFATHER PIC X(25).
+           02 EPDOBF   PIC X(10).
+           02 EPMOTHER PIC X(25).
+           02 EPDOBM   PIC X(10).
+           02 EPSPOUSE PIC X(25).
+           02 EPCHILD  PIC X(25).
+           02 EPDOBC   PIC X(10).
+           02 EPBANKAC PIC X(20).
+           02 EPBANKIFSC PIC X(11).
+           02 EPBANKBR PIC X(20).
+
+       FD DISBURSEFILE.
+       01 DISBURSELINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSP       PIC XX.
+       77 FSE       PIC XX.
+       77 FSEP      PIC XX.
+       77 FSDIS     PIC XX.
+
+       77 W-GROSS    PIC 9(8)V99.
+       77 W-DEDUCT   PIC 9(8)V99.
+       77 W-NET      PIC 9(8)V99.
+
+       77 T-COUNT    PIC 9(6)     VALUE 0.
+       77 T-SKIP     PIC 9(6)     VALUE 0.
+       77 T-SEP      PIC 9(6)     VALUE 0.
+       77 WAITFOR    PIC X.
+
+       01 DETAIL-LINE.
+           02 DL-EMPID    PIC X(8).
+           02 DL-ACCOUNT  PIC X(22).
+           02 DL-IFSC     PIC X(13).
+           02 DL-NET      PIC ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               STOP RUN
+           END-IF
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               CLOSE PAYMENTFILE
+               STOP RUN
+           END-IF
+           OPEN INPUT EMPPERSONALFILE.
+           IF FSEP NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMP PERSONAL FILE, STATUS " FSEP
+               CLOSE PAYMENTFILE
+               CLOSE EMPFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DISBURSEFILE.
+
+           MOVE "SALARY DISBURSEMENT EXTRACT" TO DISBURSELINE.
+           WRITE DISBURSELINE.
+           MOVE "EMPID   ACCOUNT NO            IFSC         NET PAY"
+               TO DISBURSELINE.
+           WRITE DISBURSELINE.
+
+           PERFORM UNTIL FSP = "10"
+               READ PAYMENTFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSP = "00"
+                   MOVE PEMPID TO EEMPID
+                   READ EMPFILE INVALID KEY NEXT SENTENCE END-READ
+                   IF FSE = "00" AND ESTATUS NOT = "S"
+                       PERFORM LOOKUP-BANK-PARA
+                   ELSE
+                       ADD 1 TO T-SEP
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           CLOSE EMPPERSONALFILE.
+           CLOSE DISBURSEFILE.
+           DISPLAY "DISBURSEMENT EXTRACT WRITTEN TO files/DISBURSE.LST"
+           DISPLAY T-COUNT " EMPLOYEES EXTRACTED, "
+               T-SKIP " SKIPPED (NO BANK DETAILS ON FILE), "
+               T-SEP " SKIPPED (SEPARATED)".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       LOOKUP-BANK-PARA.
+           MOVE PEMPID TO EPEMPID.
+           READ EMPPERSONALFILE KEY IS EPEMPID
+               INVALID KEY
+                   ADD 1 TO T-SKIP
+           END-READ
+           IF FSEP = "00"
+               IF EPBANKAC = SPACES
+                   ADD 1 TO T-SKIP
+               ELSE
+                   PERFORM COMPUTE-PAY-PARA
+                   PERFORM WRITE-DETAIL-PARA
+               END-IF
+           END-IF.
+
+       COMPUTE-PAY-PARA.
+           COMPUTE W-GROSS = PBASIC + PDA + PCCA + PHRA + PDPA + PPPA
+               + PEDUA + PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA
+               + PGRTY + PPERINC + PMEDI + PBOOK + PENTER + PTPH
+               + PHOUSE + PVEHMAN + PCREDIT + PCLUB
+           END-COMPUTE
+           COMPUTE W-DEDUCT = PPF + PESI + PPTAX + PITAX + PLOANDA
+               + POTHERD
+           END-COMPUTE
+           COMPUTE W-NET = W-GROSS - W-DEDUCT END-COMPUTE
+           ADD 1 TO T-COUNT.
+
+       WRITE-DETAIL-PARA.
+           MOVE PEMPID     TO DL-EMPID.
+           MOVE EPBANKAC   TO DL-ACCOUNT.
+           MOVE EPBANKIFSC TO DL-IFSC.
+           MOVE W-NET      TO DL-NET.
+           MOVE DETAIL-LINE TO DISBURSELINE.
+           WRITE DISBURSELINE.
+
+       END PROGRAM DISBURSE.
