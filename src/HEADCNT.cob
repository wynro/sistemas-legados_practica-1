@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEADCNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT HEADFILE
+               ASSIGN TO "files/HEADCNT.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSHEAD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD HEADFILE.
+       01 HEADLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSE        PIC XX.
+       77 FSHEAD     PIC XX.
+       77 WAITFOR    PIC X.
+       77 W-IDX      PIC 99.
+       77 W-FOUND    PIC X.
+       77 W-TOTAL    PIC 9(6) VALUE 0.
+
+       01 BRANCH-TABLE VALUE SPACES.
+           02 BRANCH-ENTRY OCCURS 50 TIMES.
+               03 BT-CODE  PIC X(6).
+               03 BT-COUNT PIC 9(6) VALUE 0.
+       77 BT-USED PIC 99 VALUE 0.
+
+       01 DEPT-TABLE VALUE SPACES.
+           02 DEPT-ENTRY OCCURS 50 TIMES.
+               03 DT-CODE  PIC X(6).
+               03 DT-COUNT PIC 9(6) VALUE 0.
+       77 DT-USED PIC 99 VALUE 0.
+
+       01 DETAIL-LINE.
+           02 DL-CODE   PIC X(10).
+           02 DL-COUNT  PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT HEADFILE.
+
+           PERFORM UNTIL FSE = "10"
+               READ EMPFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSE = "00" AND ESTATUS NOT = "S"
+                   PERFORM TALLY-BRANCH-PARA
+                   PERFORM TALLY-DEPT-PARA
+                   ADD 1 TO W-TOTAL
+               END-IF
+           END-PERFORM
+
+           MOVE "BRANCH-WISE HEADCOUNT (ACTIVE EMPLOYEES)" TO HEADLINE.
+           WRITE HEADLINE.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > BT-USED
+               MOVE BT-CODE(W-IDX)  TO DL-CODE
+               MOVE BT-COUNT(W-IDX) TO DL-COUNT
+               MOVE DETAIL-LINE TO HEADLINE
+               WRITE HEADLINE
+           END-PERFORM
+
+           MOVE SPACES TO HEADLINE.
+           WRITE HEADLINE.
+           MOVE "DEPARTMENT-WISE HEADCOUNT (ACTIVE EMPLOYEES)"
+               TO HEADLINE.
+           WRITE HEADLINE.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > DT-USED
+               MOVE DT-CODE(W-IDX)  TO DL-CODE
+               MOVE DT-COUNT(W-IDX) TO DL-COUNT
+               MOVE DETAIL-LINE TO HEADLINE
+               WRITE HEADLINE
+           END-PERFORM
+
+           MOVE SPACES TO HEADLINE.
+           WRITE HEADLINE.
+           MOVE "TOTAL ACTIVE" TO DL-CODE.
+           MOVE W-TOTAL TO DL-COUNT.
+           MOVE DETAIL-LINE TO HEADLINE.
+           WRITE HEADLINE.
+
+           CLOSE EMPFILE.
+           CLOSE HEADFILE.
+           DISPLAY "HEADCOUNT REPORT WRITTEN TO files/HEADCNT.LST".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       TALLY-BRANCH-PARA.
+           MOVE "N" TO W-FOUND.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > BT-USED
+               IF BT-CODE(W-IDX) = EBRNID
+                   ADD 1 TO BT-COUNT(W-IDX)
+                   MOVE "Y" TO W-FOUND
+               END-IF
+           END-PERFORM
+           IF W-FOUND NOT = "Y" AND BT-USED < 50
+               ADD 1 TO BT-USED
+               MOVE EBRNID TO BT-CODE(BT-USED)
+               MOVE 1 TO BT-COUNT(BT-USED)
+           END-IF.
+
+       TALLY-DEPT-PARA.
+           MOVE "N" TO W-FOUND.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > DT-USED
+               IF DT-CODE(W-IDX) = EDEPCODE
+                   ADD 1 TO DT-COUNT(W-IDX)
+                   MOVE "Y" TO W-FOUND
+               END-IF
+           END-PERFORM
+           IF W-FOUND NOT = "Y" AND DT-USED < 50
+               ADD 1 TO DT-USED
+               MOVE EDEPCODE TO DT-CODE(DT-USED)
+               MOVE 1 TO DT-COUNT(DT-USED)
+           END-IF.
+       END PROGRAM HEADCNT.
