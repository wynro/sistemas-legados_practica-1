@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LEAVEFILE
+               ASSIGN TO "files/LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LLVID
+               ALTERNATE RECORD KEY IS LEMPID WITH DUPLICATES
+               FILE STATUS IS FSL.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT RECONFILE
+               ASSIGN TO "files/RECON.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSREC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LEAVEFILE.
+       01 LEAVEREC.
+           02 LLVID     PIC X(6).
+           02 LEMPID    PIC X(6).
+           02 LFMDATE   PIC X(10).
+           02 LTODATE   PIC X(10).
+           02 LLEVCAT   PIC X(3).
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD RECONFILE.
+       01 RECONLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSL        PIC XX.
+       77 FSP        PIC XX.
+       77 FSREC      PIC XX.
+
+       77 W-EMPID     PIC X(6).
+       77 W-DAYS      PIC 9(5).
+       77 W-DT1       PIC 9(8).
+       77 W-DT2       PIC 9(8).
+       77 W-INT1      PIC S9(9).
+       77 W-INT2      PIC S9(9).
+
+       77 T-CL        PIC 9(5).
+       77 T-SL        PIC 9(5).
+       77 T-PL        PIC 9(5).
+       77 T-LOP       PIC 9(5).
+       77 T-OTH       PIC 9(5).
+
+       77 T-MISMATCH  PIC 9(5) VALUE 0.
+       77 T-CHECKED   PIC 9(5) VALUE 0.
+       77 WAITFOR     PIC X.
+
+       77 W-CAT-NAME  PIC X(5).
+       77 W-CAT-LEAVE PIC 9(5).
+       77 W-CAT-PAY   PIC 9(5).
+
+       01 DETAIL-LINE.
+           02 DL-EMPID   PIC X(8).
+           02 DL-CAT     PIC X(7).
+           02 DL-LEAVE   PIC ZZ9.
+           02 FILLER     PIC X(3) VALUE SPACES.
+           02 DL-PAYMENT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT LEAVEFILE.
+           IF FSL NOT = "00"
+               DISPLAY "UNABLE TO OPEN LEAVE FILE, STATUS " FSL
+               STOP RUN
+           END-IF
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               CLOSE LEAVEFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECONFILE.
+
+           MOVE "LEAVE / PAYMENT BALANCE RECONCILIATION" TO RECONLINE.
+           WRITE RECONLINE.
+
+           MOVE SPACES TO W-EMPID.
+           MOVE 0 TO T-CL T-SL T-PL T-LOP T-OTH.
+
+           MOVE LOW-VALUES TO LEMPID.
+           START LEAVEFILE KEY IS NOT LESS THAN LEMPID
+               INVALID KEY MOVE "10" TO FSL
+           END-START.
+
+           PERFORM UNTIL FSL = "10"
+               READ LEAVEFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSL = "00"
+                   IF LEMPID NOT = W-EMPID AND W-EMPID NOT = SPACES
+                       PERFORM CHECK-EMPLOYEE-PARA
+                       MOVE 0 TO T-CL T-SL T-PL T-LOP T-OTH
+                   END-IF
+                   MOVE LEMPID TO W-EMPID
+                   PERFORM COMPUTE-DAYS-PARA
+                   PERFORM ADD-CATEGORY-PARA
+               END-IF
+           END-PERFORM
+           IF W-EMPID NOT = SPACES
+               PERFORM CHECK-EMPLOYEE-PARA
+           END-IF
+
+           CLOSE LEAVEFILE.
+           CLOSE PAYMENTFILE.
+           CLOSE RECONFILE.
+           DISPLAY "RECONCILIATION WRITTEN TO files/RECON.LST - "
+               T-CHECKED " EMPLOYEES CHECKED, "
+               T-MISMATCH " MISMATCHES FOUND".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       COMPUTE-DAYS-PARA.
+           MOVE 1 TO W-DAYS.
+           IF LFMDATE NOT = SPACES AND LTODATE NOT = SPACES
+               MOVE LFMDATE(7:4) TO W-DT1(1:4)
+               MOVE LFMDATE(4:2) TO W-DT1(5:2)
+               MOVE LFMDATE(1:2) TO W-DT1(7:2)
+               MOVE LTODATE(7:4) TO W-DT2(1:4)
+               MOVE LTODATE(4:2) TO W-DT2(5:2)
+               MOVE LTODATE(1:2) TO W-DT2(7:2)
+               COMPUTE W-INT1 = FUNCTION INTEGER-OF-DATE (W-DT1)
+               COMPUTE W-INT2 = FUNCTION INTEGER-OF-DATE (W-DT2)
+               IF W-INT1 > 0 AND W-INT2 > 0 AND W-INT2 >= W-INT1
+                   COMPUTE W-DAYS = W-INT2 - W-INT1 + 1
+               END-IF
+           END-IF.
+
+       ADD-CATEGORY-PARA.
+           EVALUATE LLEVCAT
+               WHEN "CL"
+                   ADD W-DAYS TO T-CL
+               WHEN "SL"
+                   ADD W-DAYS TO T-SL
+               WHEN "PL"
+                   ADD W-DAYS TO T-PL
+               WHEN "LOP"
+                   ADD W-DAYS TO T-LOP
+               WHEN OTHER
+                   ADD W-DAYS TO T-OTH
+           END-EVALUATE.
+
+       CHECK-EMPLOYEE-PARA.
+           ADD 1 TO T-CHECKED.
+           MOVE W-EMPID TO PEMPID.
+           READ PAYMENTFILE KEY IS PEMPID
+               INVALID KEY
+                   MOVE SPACES TO RECONLINE
+                   STRING W-EMPID " - NO MATCHING PAYMENTFILE RECORD"
+                       DELIMITED BY SIZE INTO RECONLINE
+                   WRITE RECONLINE
+                   ADD 1 TO T-MISMATCH
+           END-READ
+           IF FSP = "00"
+               IF T-CL NOT = PCL
+                   MOVE "CL" TO W-CAT-NAME
+                   MOVE T-CL TO W-CAT-LEAVE
+                   MOVE PCL  TO W-CAT-PAY
+                   PERFORM WRITE-MISMATCH-PARA
+               END-IF
+               IF T-SL NOT = PSL
+                   MOVE "SL" TO W-CAT-NAME
+                   MOVE T-SL TO W-CAT-LEAVE
+                   MOVE PSL  TO W-CAT-PAY
+                   PERFORM WRITE-MISMATCH-PARA
+               END-IF
+               IF T-PL NOT = PPL
+                   MOVE "PL" TO W-CAT-NAME
+                   MOVE T-PL TO W-CAT-LEAVE
+                   MOVE PPL  TO W-CAT-PAY
+                   PERFORM WRITE-MISMATCH-PARA
+               END-IF
+               IF T-LOP NOT = PLLOP
+                   MOVE "LOP" TO W-CAT-NAME
+                   MOVE T-LOP TO W-CAT-LEAVE
+                   MOVE PLLOP TO W-CAT-PAY
+                   PERFORM WRITE-MISMATCH-PARA
+               END-IF
+               IF T-OTH NOT = POTHERL
+                   MOVE "OTHER" TO W-CAT-NAME
+                   MOVE T-OTH TO W-CAT-LEAVE
+                   MOVE POTHERL TO W-CAT-PAY
+                   PERFORM WRITE-MISMATCH-PARA
+               END-IF
+           END-IF.
+
+       WRITE-MISMATCH-PARA.
+           MOVE W-EMPID    TO DL-EMPID.
+           MOVE W-CAT-NAME TO DL-CAT.
+           MOVE W-CAT-LEAVE TO DL-LEAVE.
+           MOVE W-CAT-PAY   TO DL-PAYMENT.
+           MOVE DETAIL-LINE TO RECONLINE.
+           WRITE RECONLINE.
+           ADD 1 TO T-MISMATCH.
+
+       END PROGRAM RECONCILE.
