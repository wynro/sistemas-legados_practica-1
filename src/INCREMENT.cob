@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCREMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT REVISIONFILE
+               ASSIGN TO "files/REVISION.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RREVID
+               ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
+               FILE STATUS IS FSR.
+
+           SELECT INCRFILE
+               ASSIGN TO "files/INCREMENT.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSINCR.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD REVISIONFILE.
+       01 REVISIONREC.
+           02 RREVID   PIC X(6).
+           02 REMPID   PIC X(6).
+           02 RDESCODE PIC X(6).
+           02 RBASIC   PIC 9(6)V99.
+           02 RHRA     PIC 9(6)V99.
+           02 RDPA     PIC 9(6)V99.
+           02 RPPA     PIC 9(6)V99.
+           02 REDUA    PIC 9(6)V99.
+           02 RTECHJR  PIC 9(6)V99.
+           02 RLUNCHA  PIC 9(6)V99.
+           02 RCONVEY  PIC 9(6)V99.
+           02 RBUSATR  PIC 9(6)V99.
+           02 RLTA     PIC 9(6)V99.
+           02 RPF      PIC 9(6)V99.
+           02 RESI     PIC 9(6)V99.
+           02 RREVDATE PIC X(10).
+
+       FD INCRFILE.
+       01 INCRLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSE         PIC XX.
+       77 FSP         PIC XX.
+       77 FSR         PIC XX.
+       77 FSINCR      PIC XX.
+       77 WAITFOR     PIC X.
+       77 W-PCT       PIC 9(3)V99.
+       77 W-FACTOR    PIC 9(3)V99999.
+       77 W-RUNDATE   PIC X(10).
+       77 W-SEQ       PIC 9(3) VALUE 0.
+       77 W-COUNT     PIC 9(6) VALUE 0.
+       77 W-CONFIRM   PIC X.
+
+       01 DETAIL-LINE.
+           02 DL-EMPID  PIC X(8).
+           02 DL-NAME   PIC X(22).
+           02 DL-OLDBAS PIC ZZZ,ZZZ.99.
+           02 FILLER    PIC X(3).
+           02 DL-NEWBAS PIC ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "YEAR-END ACROSS-THE-BOARD INCREMENT RUN".
+           DISPLAY "ENTER PERCENTAGE INCREASE (E.G. 05.50) :".
+           ACCEPT W-PCT.
+           DISPLAY "ENTER REVISION DATE FOR THIS RUN (DD/MM/YYYY) :".
+           ACCEPT W-RUNDATE.
+           DISPLAY "APPLY " W-PCT "% INCREASE TO EVERY ACTIVE "
+               "EMPLOYEE'S BASIC - CONFIRM (Y/N) :".
+           ACCEPT W-CONFIRM.
+           IF W-CONFIRM NOT = "Y" AND W-CONFIRM NOT = "y"
+               DISPLAY "INCREMENT RUN CANCELLED"
+               STOP RUN
+           END-IF.
+
+           COMPUTE W-FACTOR = 1 + (W-PCT / 100).
+
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               STOP RUN
+           END-IF
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               CLOSE EMPFILE
+               STOP RUN
+           END-IF
+           OPEN I-O REVISIONFILE.
+           IF FSR = 30
+               OPEN OUTPUT REVISIONFILE
+               OPEN I-O REVISIONFILE
+           END-IF
+           OPEN OUTPUT INCRFILE.
+
+           MOVE "YEAR-END INCREMENT RUN" TO INCRLINE.
+           WRITE INCRLINE.
+           MOVE "EMPID   NAME              OLD BASIC   NEW BASIC"
+               TO INCRLINE.
+           WRITE INCRLINE.
+
+           PERFORM UNTIL FSE = "10"
+               READ EMPFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSE = "00" AND ESTATUS NOT = "S"
+                   PERFORM APPLY-INCREMENT-PARA
+               END-IF
+           END-PERFORM
+
+           CLOSE EMPFILE.
+           CLOSE PAYMENTFILE.
+           CLOSE REVISIONFILE.
+           CLOSE INCRFILE.
+           DISPLAY "INCREMENT RUN COMPLETE - " W-COUNT
+               " REVISION RECORDS WRITTEN, LOG IN files/INCREMENT.LST".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       APPLY-INCREMENT-PARA.
+           MOVE EEMPID TO PEMPID.
+           READ PAYMENTFILE KEY IS PEMPID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   PERFORM WRITE-REVISION-PARA
+           END-READ.
+
+       WRITE-REVISION-PARA.
+           PERFORM NEXT-REVID-PARA.
+           MOVE EEMPID    TO REMPID.
+           MOVE EDESID    TO RDESCODE.
+           COMPUTE RBASIC  ROUNDED = PBASIC  * W-FACTOR.
+           COMPUTE RHRA    ROUNDED = PHRA    * W-FACTOR.
+           COMPUTE RDPA    ROUNDED = PDPA    * W-FACTOR.
+           COMPUTE RPPA    ROUNDED = PPPA    * W-FACTOR.
+           COMPUTE REDUA   ROUNDED = PEDUA   * W-FACTOR.
+           COMPUTE RTECHJR ROUNDED = PTECHJR * W-FACTOR.
+           COMPUTE RLUNCHA ROUNDED = PLUNCHA * W-FACTOR.
+           COMPUTE RCONVEY ROUNDED = PCONVEY * W-FACTOR.
+           COMPUTE RBUSATR ROUNDED = PBUSATR * W-FACTOR.
+           COMPUTE RLTA    ROUNDED = PLTA    * W-FACTOR.
+           COMPUTE RPF     ROUNDED = PPF     * W-FACTOR.
+           COMPUTE RESI    ROUNDED = PESI    * W-FACTOR.
+           MOVE W-RUNDATE TO RREVDATE.
+           WRITE REVISIONREC
+               INVALID KEY
+                   DISPLAY "DUPLICATE REVISION CODE " RREVID
+                       " - SKIPPING " EEMPID
+           END-WRITE.
+           ADD 1 TO W-COUNT.
+           MOVE EEMPID   TO DL-EMPID.
+           MOVE EEMPNAME TO DL-NAME.
+           MOVE PBASIC   TO DL-OLDBAS.
+           MOVE RBASIC   TO DL-NEWBAS.
+           MOVE DETAIL-LINE TO INCRLINE.
+           WRITE INCRLINE.
+
+       NEXT-REVID-PARA.
+           ADD 1 TO W-SEQ.
+           MOVE "INC" TO RREVID (1:3).
+           MOVE W-SEQ TO RREVID (4:3).
+           READ REVISIONFILE
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   PERFORM NEXT-REVID-PARA
+           END-READ.
+
+       END PROGRAM INCREMENT.
