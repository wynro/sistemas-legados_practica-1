@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT EMPPERSONALFILE
+               ASSIGN TO "files/EMPPER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EPEMPID
+               FILE STATUS IS FSEP.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT EXPORTFILE
+               ASSIGN TO "files/EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSX.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD EMPPERSONALFILE.
+       01 EMPPERSONALREC.
+           02 EPEMPID  PIC X(6).
+           02 EPTADD   PIC X(30).
+           02 EPTPH    PIC X(10).
+           02 EPDOB    PIC X(10).
+           02 EPPOB    PIC X(10).
+           02 EPLANG   PIC X(15).
+           02 EPBLOOD  PIC X(4).
+           02 EPWEIGHT PIC 999.
+           02 EPHEIGHT PIC 999.
+           02 EPVISION PIC X(15).
+           02 EPFATHER PIC X(25).
+           02 EPDOBF   PIC X(10).
+           02 EPMOTHER PIC X(25).
+           02 EPDOBM   PIC X(10).
+           02 EPSPOUSE PIC X(25).
+           02 EPCHILD  PIC X(25).
+           02 EPDOBC   PIC X(10).
+           02 EPBANKAC PIC X(20).
+           02 EPBANKIFSC PIC X(11).
+           02 EPBANKBR PIC X(20).
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EXPORTFILE.
+       01 EXPORTLINE PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77 FSE        PIC XX.
+       77 FSEP       PIC XX.
+       77 FSP        PIC XX.
+       77 FSX        PIC XX.
+       77 WAITFOR    PIC X.
+       77 T-COUNT    PIC 9(6) VALUE 0.
+       77 W-GROSS    PIC 9(8)V99.
+       77 W-DEDUCT   PIC 9(8)V99.
+       77 W-NET      PIC 9(8)V99.
+       77 W-HASPER   PIC X.
+       77 W-HASPAY   PIC X.
+
+       01 W-GROSS-D  PIC Z(7)9.99.
+       01 W-DEDUCT-D PIC Z(7)9.99.
+       01 W-NET-D    PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               STOP RUN
+           END-IF
+           OPEN INPUT EMPPERSONALFILE.
+           IF FSEP NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMP PERSONAL FILE, STATUS " FSEP
+               CLOSE EMPFILE
+               STOP RUN
+           END-IF
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               CLOSE EMPFILE
+               CLOSE EMPPERSONALFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXPORTFILE.
+
+           MOVE "EMPID,NAME,BRANCH,DESIGNATION,PHONE,DOJ,BANKAC,"
+               TO EXPORTLINE.
+           MOVE "BANKIFSC,GROSS,DEDUCTIONS,NET"
+               TO EXPORTLINE (50 : 30).
+           WRITE EXPORTLINE.
+
+           PERFORM UNTIL FSE = "10"
+               READ EMPFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSE = "00" AND ESTATUS NOT = "S"
+                   PERFORM EXPORT-ONE-PARA
+               END-IF
+           END-PERFORM
+
+           CLOSE EMPFILE.
+           CLOSE EMPPERSONALFILE.
+           CLOSE PAYMENTFILE.
+           CLOSE EXPORTFILE.
+           DISPLAY "EXPORT WRITTEN TO files/EXPORT.CSV - "
+               T-COUNT " EMPLOYEES EXPORTED".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       EXPORT-ONE-PARA.
+           MOVE "N" TO W-HASPER.
+           MOVE "N" TO W-HASPAY.
+           MOVE SPACES TO EMPPERSONALREC.
+           MOVE EEMPID TO EPEMPID.
+           READ EMPPERSONALFILE KEY IS EPEMPID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-HASPER
+           END-READ.
+           MOVE ZEROS TO W-GROSS W-DEDUCT W-NET.
+           MOVE EEMPID TO PEMPID.
+           READ PAYMENTFILE KEY IS PEMPID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-HASPAY
+                   PERFORM COMPUTE-PAY-PARA
+           END-READ.
+           PERFORM WRITE-CSV-PARA.
+           ADD 1 TO T-COUNT.
+
+       COMPUTE-PAY-PARA.
+           COMPUTE W-GROSS = PBASIC + PDA + PCCA + PHRA + PDPA + PPPA
+               + PEDUA + PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA
+               + PGRTY + PPERINC + PMEDI + PBOOK + PENTER + PTPH
+               + PHOUSE + PVEHMAN + PCREDIT + PCLUB
+           END-COMPUTE
+           COMPUTE W-DEDUCT = PPF + PESI + PPTAX + PITAX + PLOANDA
+               + POTHERD
+           END-COMPUTE
+           COMPUTE W-NET = W-GROSS - W-DEDUCT END-COMPUTE.
+
+       WRITE-CSV-PARA.
+           MOVE W-GROSS  TO W-GROSS-D.
+           MOVE W-DEDUCT TO W-DEDUCT-D.
+           MOVE W-NET    TO W-NET-D.
+           STRING
+               FUNCTION TRIM (EEMPID)   DELIMITED BY SIZE ","
+               FUNCTION TRIM (EEMPNAME) DELIMITED BY SIZE ","
+               FUNCTION TRIM (EBRNID)   DELIMITED BY SIZE ","
+               FUNCTION TRIM (EDESID)   DELIMITED BY SIZE ","
+               FUNCTION TRIM (EPHONE)   DELIMITED BY SIZE ","
+               FUNCTION TRIM (EDOJ)     DELIMITED BY SIZE ","
+               FUNCTION TRIM (EPBANKAC)   DELIMITED BY SIZE ","
+               FUNCTION TRIM (EPBANKIFSC) DELIMITED BY SIZE ","
+               FUNCTION TRIM (W-GROSS-D)  DELIMITED BY SIZE ","
+               FUNCTION TRIM (W-DEDUCT-D) DELIMITED BY SIZE ","
+               FUNCTION TRIM (W-NET-D)    DELIMITED BY SIZE
+               INTO EXPORTLINE
+           END-STRING.
+           WRITE EXPORTLINE.
+
+       END PROGRAM EXPORT.
