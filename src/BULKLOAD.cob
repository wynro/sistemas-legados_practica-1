@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT NEWHIREFILE
+               ASSIGN TO "files/NEWHIRE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSNH.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT BRANCHFILE
+               ASSIGN TO "files/BRANCH.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BBRID
+               FILE STATUS IS FSB.
+
+           SELECT DESIGNATIONFILE
+               ASSIGN TO "files/DESIG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DESID
+               FILE STATUS IS FSDES.
+
+           SELECT DEPARTMENTFILE
+               ASSIGN TO "files/DEPART.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPCODE
+               FILE STATUS IS FSDEP.
+
+           SELECT GRADEFILE
+               ASSIGN TO "files/GRADE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GGRADE
+               FILE STATUS IS FSG.
+
+           SELECT CKPFILE
+               ASSIGN TO "files/BULKLOAD.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSCKP.
+
+           SELECT LOADRPTFILE
+               ASSIGN TO "files/BULKLOAD.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NEWHIREFILE.
+       01 NEWHIRELINE PIC X(144).
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD BRANCHFILE.
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+           02 BSTATUS  PIC X.
+
+       FD DESIGNATIONFILE.
+       01 DESIGNATIONREC.
+           02 DESID    PIC X(6).
+           02 DESIGN   PIC X(15).
+           02 DESHRT   PIC X(4).
+
+       FD DEPARTMENTFILE.
+       01 DEPARTMENTREC.
+           02 DEPCODE  PIC X(6).
+           02 DEPNAME  PIC X(20).
+
+       FD GRADEFILE.
+       01 GRADEREC.
+           02 GGRADE      PIC 99.
+           02 GDESIGN     PIC X(25).
+           02 GMINBASIC   PIC 9(6)V99.
+           02 GMAXBASIC   PIC 9(6)V99.
+
+       FD CKPFILE.
+       01 CKPLINE PIC X(6).
+
+       FD LOADRPTFILE.
+       01 RPTLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSNH       PIC XX.
+       77 FSE        PIC XX.
+       77 FSB        PIC XX.
+       77 FSDES      PIC XX.
+       77 FSDEP      PIC XX.
+       77 FSG        PIC XX.
+       77 FSCKP      PIC XX.
+       77 FSRPT      PIC XX.
+       77 WAITFOR    PIC X.
+       77 W-LINENO   PIC 9(6) VALUE 0.
+       77 W-CKPOINT  PIC 9(6) VALUE 0.
+       77 W-FOUND    PIC X.
+       77 W-LOADED   PIC 9(6) VALUE 0.
+       77 W-SKIPPED  PIC 9(6) VALUE 0.
+       77 W-REJECTED PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT-PARA.
+
+           OPEN INPUT NEWHIREFILE.
+           IF FSNH NOT = "00"
+               DISPLAY "UNABLE TO OPEN files/NEWHIRE.DAT, STATUS "
+                   FSNH
+               STOP RUN
+           END-IF
+           OPEN I-O EMPFILE.
+           IF FSE = 30
+               OPEN OUTPUT EMPFILE
+               OPEN I-O EMPFILE
+           END-IF
+           OPEN OUTPUT LOADRPTFILE.
+
+           MOVE "BULK NEW-HIRE LOAD RUN" TO RPTLINE.
+           WRITE RPTLINE.
+           IF W-CKPOINT > 0
+               MOVE "RESUMING AFTER CHECKPOINT - SKIPPING ALREADY"
+                   TO RPTLINE
+               WRITE RPTLINE
+           END-IF
+
+           PERFORM UNTIL FSNH = "10"
+               READ NEWHIREFILE AT END EXIT PERFORM END-READ
+               IF FSNH = "00"
+                   ADD 1 TO W-LINENO
+                   IF W-LINENO > W-CKPOINT
+                       PERFORM LOAD-ONE-PARA
+                       PERFORM WRITE-CHECKPOINT-PARA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM RESET-CHECKPOINT-PARA.
+           CLOSE NEWHIREFILE.
+           CLOSE EMPFILE.
+           CLOSE LOADRPTFILE.
+           DISPLAY "BULK LOAD COMPLETE - " W-LOADED " LOADED, "
+               W-REJECTED " REJECTED, " W-SKIPPED " DUPLICATES SKIPPED"
+           DISPLAY "DETAIL LOG IN files/BULKLOAD.LST".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       READ-CHECKPOINT-PARA.
+           MOVE 0 TO W-CKPOINT.
+           OPEN INPUT CKPFILE.
+           IF FSCKP = "00"
+               READ CKPFILE AT END NEXT SENTENCE END-READ
+               IF FSCKP = "00"
+                   MOVE CKPLINE TO W-CKPOINT
+               END-IF
+               CLOSE CKPFILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CKPFILE.
+           MOVE W-LINENO TO CKPLINE.
+           WRITE CKPLINE.
+           CLOSE CKPFILE.
+
+       RESET-CHECKPOINT-PARA.
+           OPEN OUTPUT CKPFILE.
+           MOVE ZEROS TO CKPLINE.
+           WRITE CKPLINE.
+           CLOSE CKPFILE.
+
+       LOAD-ONE-PARA.
+           MOVE NEWHIRELINE TO EMPREC.
+           MOVE "A" TO ESTATUS.
+           MOVE SPACES TO ESEPDT.
+           IF EEMPID = SPACES
+               ADD 1 TO W-REJECTED
+               MOVE "REJECTED - BLANK EMPLOYEE CODE" TO RPTLINE
+               WRITE RPTLINE
+           ELSE
+               READ EMPFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSE = "00"
+                   ADD 1 TO W-SKIPPED
+                   STRING "SKIPPED - ALREADY ON FILE : " EEMPID
+                       DELIMITED BY SIZE INTO RPTLINE
+                   END-STRING
+                   WRITE RPTLINE
+               ELSE
+                   PERFORM VALIDATE-NEWHIRE-PARA
+                   IF W-FOUND = "Y"
+                       WRITE EMPREC
+                       ADD 1 TO W-LOADED
+                       STRING "LOADED : " EEMPID
+                           DELIMITED BY SIZE INTO RPTLINE
+                       END-STRING
+                       WRITE RPTLINE
+                   ELSE
+                       ADD 1 TO W-REJECTED
+                       STRING "REJECTED - BAD BRANCH/DESIGNATION/"
+                           "DEPARTMENT/GRADE : " EEMPID
+                           DELIMITED BY SIZE INTO RPTLINE
+                       END-STRING
+                       WRITE RPTLINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-NEWHIRE-PARA.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT BRANCHFILE.
+           MOVE EBRNID TO BBRID.
+           READ BRANCHFILE KEY IS BBRID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-FOUND
+           END-READ.
+           CLOSE BRANCHFILE.
+           IF W-FOUND = "Y"
+               MOVE "N" TO W-FOUND
+               OPEN INPUT DESIGNATIONFILE
+               MOVE EDESID TO DESID
+               READ DESIGNATIONFILE KEY IS DESID
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       MOVE "Y" TO W-FOUND
+               END-READ
+               CLOSE DESIGNATIONFILE
+           END-IF.
+           IF W-FOUND = "Y"
+               MOVE "N" TO W-FOUND
+               OPEN INPUT DEPARTMENTFILE
+               MOVE EDEPCODE TO DEPCODE
+               READ DEPARTMENTFILE KEY IS DEPCODE
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       MOVE "Y" TO W-FOUND
+               END-READ
+               CLOSE DEPARTMENTFILE
+           END-IF.
+           IF W-FOUND = "Y"
+               MOVE "N" TO W-FOUND
+               OPEN INPUT GRADEFILE
+               MOVE EGRDNO TO GGRADE
+               READ GRADEFILE KEY IS GGRADE
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       MOVE "Y" TO W-FOUND
+               END-READ
+               CLOSE GRADEFILE
+           END-IF.
+
+       END PROGRAM BULKLOAD.
