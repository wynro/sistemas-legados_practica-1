@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSLIP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT DESIGNATIONFILE
+               ASSIGN TO "files/DESIG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DESID
+               FILE STATUS IS FSDES.
+
+           SELECT SLIPFILE
+               ASSIGN TO "files/PAYSLIP.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSSLIP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD DESIGNATIONFILE.
+       01 DESIGNATIONREC.
+           02 DESID    PIC X(6).
+           02 DESIGN   PIC X(15).
+           02 DESHRT   PIC X(4).
+
+       FD SLIPFILE.
+       01 SLIPLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSP        PIC XX.
+       77 FSE        PIC XX.
+       77 FSDES      PIC XX.
+       77 FSSLIP     PIC XX.
+       77 WAITFOR    PIC X.
+       77 W-CHOICE   PIC X.
+       77 W-EMPID    PIC X(6).
+       77 W-DESIGN   PIC X(15) VALUE SPACES.
+       77 W-GROSS    PIC 9(8)V99.
+       77 W-DEDUCT   PIC 9(8)V99.
+       77 W-NET      PIC 9(8)V99.
+
+       01 AMOUNT-LINE.
+           02 AL-LABEL  PIC X(20).
+           02 AL-AMT    PIC ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           IF FSP NOT = "00"
+               DISPLAY "UNABLE TO OPEN PAYMENT FILE, STATUS " FSP
+               STOP RUN
+           END-IF
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               CLOSE PAYMENTFILE
+               STOP RUN
+           END-IF
+           OPEN INPUT DESIGNATIONFILE.
+           IF FSDES NOT = "00"
+               DISPLAY "UNABLE TO OPEN DESIGNATION FILE, STATUS " FSDES
+               CLOSE PAYMENTFILE
+               CLOSE EMPFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SLIPFILE.
+
+           DISPLAY "PRINT PAYSLIP FOR ONE EMPLOYEE OR ALL (O/A) :".
+           ACCEPT W-CHOICE.
+           IF W-CHOICE = "O" OR W-CHOICE = "o"
+               DISPLAY "ENTER EMPLOYEE CODE :"
+               ACCEPT W-EMPID
+               MOVE W-EMPID TO PEMPID
+               READ PAYMENTFILE KEY IS PEMPID
+                   INVALID KEY
+                       DISPLAY "NO PAYMENT RECORD FOR THAT EMPLOYEE"
+                   NOT INVALID KEY
+                       PERFORM PRINT-SLIP-PARA
+               END-READ
+           ELSE
+               PERFORM UNTIL FSP = "10"
+                   READ PAYMENTFILE NEXT RECORD AT END EXIT PERFORM
+                   END-READ
+                   IF FSP = "00"
+                       MOVE PEMPID TO EEMPID
+                       READ EMPFILE KEY IS EEMPID
+                           INVALID KEY NEXT SENTENCE
+                       END-READ
+                       IF FSE = "00" AND ESTATUS NOT = "S"
+                           PERFORM PRINT-SLIP-PARA
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           CLOSE DESIGNATIONFILE.
+           CLOSE SLIPFILE.
+           DISPLAY "PAYSLIP(S) WRITTEN TO files/PAYSLIP.LST".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       PRINT-SLIP-PARA.
+           PERFORM LOOKUP-EMP-PARA.
+           COMPUTE W-GROSS = PBASIC + PDA + PCCA + PHRA + PDPA + PPPA
+               + PEDUA + PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA
+               + PGRTY + PPERINC + PMEDI + PBOOK + PENTER + PTPH
+               + PHOUSE + PVEHMAN + PCREDIT + PCLUB
+           END-COMPUTE
+           COMPUTE W-DEDUCT = PPF + PESI + PPTAX + PITAX + PLOANDA
+               + POTHERD
+           END-COMPUTE
+           COMPUTE W-NET = W-GROSS - W-DEDUCT END-COMPUTE.
+
+           MOVE "-------------------------------" TO SLIPLINE.
+           WRITE SLIPLINE.
+           MOVE "PAYSLIP" TO SLIPLINE.
+           WRITE SLIPLINE.
+           STRING "EMPLOYEE CODE : " PEMPID
+               DELIMITED BY SIZE INTO SLIPLINE.
+           WRITE SLIPLINE.
+           STRING "NAME          : " EEMPNAME
+               DELIMITED BY SIZE INTO SLIPLINE.
+           WRITE SLIPLINE.
+           STRING "DESIGNATION   : " W-DESIGN
+               DELIMITED BY SIZE INTO SLIPLINE.
+           WRITE SLIPLINE.
+           MOVE SPACES TO SLIPLINE.
+           WRITE SLIPLINE.
+
+           MOVE "GROSS EARNINGS    :" TO AL-LABEL.
+           MOVE W-GROSS TO AL-AMT.
+           MOVE AMOUNT-LINE TO SLIPLINE.
+           WRITE SLIPLINE.
+           MOVE "TOTAL DEDUCTIONS  :" TO AL-LABEL.
+           MOVE W-DEDUCT TO AL-AMT.
+           MOVE AMOUNT-LINE TO SLIPLINE.
+           WRITE SLIPLINE.
+           MOVE "NET PAY           :" TO AL-LABEL.
+           MOVE W-NET TO AL-AMT.
+           MOVE AMOUNT-LINE TO SLIPLINE.
+           WRITE SLIPLINE.
+           MOVE "-------------------------------" TO SLIPLINE.
+           WRITE SLIPLINE.
+           MOVE SPACES TO SLIPLINE.
+           WRITE SLIPLINE.
+
+       LOOKUP-EMP-PARA.
+           MOVE SPACES TO EEMPNAME.
+           MOVE SPACES TO W-DESIGN.
+           MOVE PEMPID TO EEMPID.
+           READ EMPFILE KEY IS EEMPID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE EDESID TO DESID
+                   READ DESIGNATIONFILE KEY IS DESID
+                       INVALID KEY
+                           NEXT SENTENCE
+                       NOT INVALID KEY
+                           MOVE DESIGN TO W-DESIGN
+                   END-READ
+           END-READ.
+       END PROGRAM PAYSLIP.
