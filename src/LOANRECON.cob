@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOANFILE
+               ASSIGN TO "files/LOAN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LNID
+               ALTERNATE RECORD KEY IS LNEMPID WITH DUPLICATES
+               FILE STATUS IS FSLN.
+
+           SELECT PAYMENTFILE
+               ASSIGN TO "files/PAYMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEMPID
+               FILE STATUS IS FSP.
+
+           SELECT LOANRECFILE
+               ASSIGN TO "files/LOANRECON.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSLST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LOANFILE.
+       01 LOANREC.
+           02 LNID       PIC X(6).
+           02 LNEMPID    PIC X(6).
+           02 LNLOANNO   PIC X(4).
+           02 LNDISBDT   PIC X(10).
+           02 LNPRINCIPAL PIC 9(8)V99.
+           02 LNINSTALL  PIC 9(8)V99.
+           02 LNBALANCE  PIC 9(8)V99.
+           02 LNLASTDT   PIC 9(8).
+
+       FD PAYMENTFILE.
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD LOANRECFILE.
+       01 LOANRECLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSLN       PIC XX.
+       77 FSP        PIC XX.
+       77 FSLST      PIC XX.
+       77 WAITFOR    PIC X.
+       77 W-DEDUCT   PIC 9(8)V99.
+       77 W-TODAY    PIC 9(8).
+       77 T-COUNT    PIC 9(6) VALUE 0.
+
+       01 DETAIL-LINE.
+           02 DL-LNID     PIC X(8).
+           02 DL-EMPID    PIC X(8).
+           02 DL-DEDUCT   PIC ZZZ,ZZZ.99.
+           02 FILLER      PIC X(3) VALUE SPACES.
+           02 DL-BALANCE  PIC ZZZ,ZZZ.99.
+           02 FILLER      PIC X(3) VALUE SPACES.
+           02 DL-FLAG     PIC X(25).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O LOANFILE.
+           IF FSLN NOT = "00"
+               DISPLAY "UNABLE TO OPEN LOAN FILE, STATUS " FSLN
+               STOP RUN
+           END-IF
+           OPEN INPUT PAYMENTFILE.
+           OPEN OUTPUT LOANRECFILE.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-TODAY.
+
+           MOVE "LOAN RECONCILIATION REPORT" TO LOANRECLINE.
+           WRITE LOANRECLINE.
+           MOVE "LOANID  EMPID   DEDUCTED     BALANCE      NOTE"
+               TO LOANRECLINE.
+           WRITE LOANRECLINE.
+
+           PERFORM UNTIL FSLN = "10"
+               READ LOANFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSLN = "00"
+                   PERFORM RECONCILE-LOAN-PARA
+               END-IF
+           END-PERFORM
+
+           CLOSE LOANFILE.
+           CLOSE PAYMENTFILE.
+           CLOSE LOANRECFILE.
+           DISPLAY "LOAN RECONCILIATION WRITTEN TO "
+               "files/LOANRECON.LST - " T-COUNT " LOANS PROCESSED".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       RECONCILE-LOAN-PARA.
+           ADD 1 TO T-COUNT.
+           MOVE LNEMPID TO PEMPID.
+           READ PAYMENTFILE KEY IS PEMPID
+               INVALID KEY
+                   MOVE "NO PAYMENT RECORD" TO DL-FLAG
+                   MOVE 0 TO W-DEDUCT
+               NOT INVALID KEY
+                   IF LNLASTDT = W-TODAY
+                       MOVE 0 TO W-DEDUCT
+                       MOVE "ALREADY RECONCILED TODAY" TO DL-FLAG
+                   ELSE
+                       MOVE PLOANDA TO W-DEDUCT
+                       IF W-DEDUCT > LNBALANCE
+                           MOVE LNBALANCE TO W-DEDUCT
+                       END-IF
+                       SUBTRACT W-DEDUCT FROM LNBALANCE
+                       MOVE W-TODAY TO LNLASTDT
+                       REWRITE LOANREC
+                       IF PLOANDA NOT = LNINSTALL
+                           MOVE "DEDUCTION MISMATCH" TO DL-FLAG
+                       ELSE
+                           MOVE SPACES TO DL-FLAG
+                       END-IF
+                   END-IF
+           END-READ.
+           MOVE LNID      TO DL-LNID.
+           MOVE LNEMPID   TO DL-EMPID.
+           MOVE W-DEDUCT  TO DL-DEDUCT.
+           MOVE LNBALANCE TO DL-BALANCE.
+           MOVE DETAIL-LINE TO LOANRECLINE.
+           WRITE LOANRECLINE.
+       END PROGRAM LOANRECON.
