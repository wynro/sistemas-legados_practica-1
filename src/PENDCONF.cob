@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PENDCONF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPFILE
+               ASSIGN TO "files/EMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EEMPID
+               FILE STATUS IS FSE.
+
+           SELECT CONFIRMATIONFILE
+               ASSIGN TO "files/CONFIRM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CCONID
+               ALTERNATE RECORD KEY IS CEMPID WITH DUPLICATES
+               FILE STATUS IS FSC.
+
+           SELECT PENDFILE
+               ASSIGN TO "files/PENDCONF.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSPEND.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPFILE.
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
+
+       FD CONFIRMATIONFILE.
+       01 CONFIRMATIONREC.
+           02 CCONID   PIC X(6).
+           02 CEMPID   PIC X(6).
+           02 CCDATE   PIC X(10).
+
+       FD PENDFILE.
+       01 PENDLINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSE        PIC XX.
+       77 FSC        PIC XX.
+       77 FSPEND     PIC XX.
+       77 WAITFOR    PIC X.
+       77 W-PROBDAYS PIC 9(4) VALUE 180.
+       77 W-CONFFND  PIC X.
+       77 W-COUNT    PIC 9(6) VALUE 0.
+
+       77 W-DOJNUM   PIC 9(8).
+       77 W-DOJINT   PIC S9(9).
+       77 W-DUEINT   PIC S9(9).
+       77 W-DUEDATE  PIC 9(8).
+       77 W-TODAY    PIC 9(8).
+       77 W-TODAYINT PIC S9(9).
+
+       01 DETAIL-LINE.
+           02 DL-EMPID  PIC X(8).
+           02 DL-NAME   PIC X(27).
+           02 DL-DOJ    PIC X(12).
+           02 DL-DUE    PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMPFILE.
+           IF FSE NOT = "00"
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS " FSE
+               STOP RUN
+           END-IF
+           OPEN INPUT CONFIRMATIONFILE.
+           IF FSC NOT = "00"
+               DISPLAY "UNABLE TO OPEN CONFIRMATION FILE, STATUS " FSC
+               CLOSE EMPFILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PENDFILE.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-TODAY.
+           COMPUTE W-TODAYINT = FUNCTION INTEGER-OF-DATE (W-TODAY).
+
+           MOVE "EMPLOYEES OVERDUE FOR CONFIRMATION" TO PENDLINE.
+           WRITE PENDLINE.
+           MOVE "EMPID   NAME                        DOJ         DUE"
+               TO PENDLINE.
+           WRITE PENDLINE.
+
+           PERFORM UNTIL FSE = "10"
+               READ EMPFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSE = "00" AND ESTATUS NOT = "S"
+                   PERFORM CHECK-PENDING-PARA
+               END-IF
+           END-PERFORM
+
+           CLOSE EMPFILE.
+           CLOSE CONFIRMATIONFILE.
+           CLOSE PENDFILE.
+           DISPLAY "PENDING CONFIRMATION REPORT WRITTEN TO "
+               "files/PENDCONF.LST - " W-COUNT " EMPLOYEES OVERDUE".
+           DISPLAY "PRESS ENTER TO CONTINUE".
+           ACCEPT WAITFOR.
+           STOP RUN.
+
+       CHECK-PENDING-PARA.
+           IF EDOJ NOT = SPACES
+               MOVE EDOJ (7:4) TO W-DOJNUM (1:4)
+               MOVE EDOJ (4:2) TO W-DOJNUM (5:2)
+               MOVE EDOJ (1:2) TO W-DOJNUM (7:2)
+               COMPUTE W-DOJINT = FUNCTION INTEGER-OF-DATE (W-DOJNUM)
+               IF W-DOJINT > 0
+                   COMPUTE W-DUEINT = W-DOJINT + W-PROBDAYS
+                   IF W-DUEINT NOT > W-TODAYINT
+                       PERFORM CHECK-CONFIRMED-PARA
+                       IF W-CONFFND NOT = "Y"
+                           PERFORM WRITE-PENDING-PARA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-CONFIRMED-PARA.
+           MOVE "N" TO W-CONFFND.
+           MOVE EEMPID TO CEMPID.
+           READ CONFIRMATIONFILE KEY IS CEMPID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-CONFFND
+           END-READ.
+
+       WRITE-PENDING-PARA.
+           COMPUTE W-DUEDATE = FUNCTION DATE-OF-INTEGER (W-DUEINT).
+           ADD 1 TO W-COUNT.
+           MOVE EEMPID   TO DL-EMPID.
+           MOVE EEMPNAME TO DL-NAME.
+           MOVE EDOJ     TO DL-DOJ.
+           MOVE W-DUEDATE (7:2) TO DL-DUE (1:2).
+           MOVE "/" TO DL-DUE (3:1).
+           MOVE W-DUEDATE (5:2) TO DL-DUE (4:2).
+           MOVE "/" TO DL-DUE (6:1).
+           MOVE W-DUEDATE (1:4) TO DL-DUE (7:4).
+           MOVE DETAIL-LINE TO PENDLINE.
+           WRITE PENDLINE.
+       END PROGRAM PENDCONF.
