@@ -23,6 +23,7 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 BSTATUS  PIC X.
 
        WORKING-STORAGE SECTION.
 
@@ -45,40 +46,52 @@
 
 
 
-   *>         OPEN I-O BRANCHFILE.
-   *> *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *> *>>D                          MSG    BY FS_MSG.
-   *> *>>D    STRING "OPEN I-O BRANCHFILE.: " FS_MSG INTO STUFF.
-   *> *>>D    DISPLAY STUFF AT 3099.
-   *>         MOVE '001235' TO BBRID.
-   *>         MOVE 'BRANCH1235' TO BBRNAME.
-   *>         MOVE 'UNOWN SYMBOL 1235' TO BBRADD.
-   *>         MOVE '????1235????' TO BBRPH.
-   *>         MOVE 'BR1235@example.com' TO BEMAIL.
-   *>         MOVE 'STEVEN MOFFAT No1235' TO BMGRNAME.
-   *>         WRITE BRANCHREC.
-   *> *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *> *>>D                          MSG    BY FS_MSG.
-   *> *>>D    STRING "(1235)WRITE BRANCHREC.: " FS_MSG INTO STUFF.
-   *> *>>D    DISPLAY STUFF AT 123599.
-
-   *>         MOVE '001236' TO BBRID.
-   *>         MOVE 'BRANCH1236' TO BBRNAME.
-   *>         MOVE 'UNOWN SYMBOL 1236' TO BBRADD.
-   *>         MOVE '????1236????' TO BBRPH.
-   *>         MOVE 'BR1236@example.com' TO BEMAIL.
-   *>         MOVE 'STEVEN MOFFAT No1236' TO BMGRNAME.
-   *>         WRITE BRANCHREC.
-   *> *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *> *>>D                          MSG    BY FS_MSG.
-   *> *>>D    STRING "(1236)WRITE BRANCHREC.: " FS_MSG INTO STUFF.
-   *> *>>D    DISPLAY STUFF AT 123699.
-
-   *>         CLOSE BRANCHFILE.
-   *> *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *> *>>D                          MSG    BY FS_MSG.
-   *> *>>D    STRING "CLOSE BRANCHFILE.: " FS_MSG INTO STUFF.
-   *> *>>D    DISPLAY STUFF AT 3099.
+      *>         OPEN I-O BRANCHFILE.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00" AND FSB NOT = 30
+               STRING "OPEN I-O BRANCHFILE.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2201
+           END-IF
+      *>         MOVE '001235' TO BBRID.
+      *>         MOVE 'BRANCH1235' TO BBRNAME.
+      *>         MOVE 'UNOWN SYMBOL 1235' TO BBRADD.
+      *>         MOVE '????1235????' TO BBRPH.
+      *>         MOVE 'BR1235@example.com' TO BEMAIL.
+      *>         MOVE 'STEVEN MOFFAT No1235' TO BMGRNAME.
+      *>         WRITE BRANCHREC.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "(1235)WRITE BRANCHREC.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2301
+           END-IF
+
+      *>         MOVE '001236' TO BBRID.
+      *>         MOVE 'BRANCH1236' TO BBRNAME.
+      *>         MOVE 'UNOWN SYMBOL 1236' TO BBRADD.
+      *>         MOVE '????1236????' TO BBRPH.
+      *>         MOVE 'BR1236@example.com' TO BEMAIL.
+      *>         MOVE 'STEVEN MOFFAT No1236' TO BMGRNAME.
+      *>         WRITE BRANCHREC.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "(1236)WRITE BRANCHREC.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2401
+           END-IF
+
+      *>         CLOSE BRANCHFILE.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "CLOSE BRANCHFILE.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2501
+           END-IF
 
 
            DISPLAY "CONTINUE" AT 0101.
