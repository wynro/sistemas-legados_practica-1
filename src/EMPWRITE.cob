@@ -27,7 +27,8 @@
                ASSIGN TO "files/LEAVE.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS LEMPID
+               RECORD KEY IS LLVID
+               ALTERNATE RECORD KEY IS LEMPID WITH DUPLICATES
                FILE STATUS IS FSL.
 
            SELECT BRANCHFILE
@@ -39,8 +40,9 @@
 
            SELECT DESIGNATIONFILE
                ASSIGN TO "files/DESIG.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DESID
                FILE STATUS IS FSDES.
 
            SELECT DEPARTMENTFILE
@@ -50,12 +52,28 @@
                RECORD KEY IS DEPCODE
                FILE STATUS IS FSDEP.
 
+           SELECT DEPENDENTFILE
+               ASSIGN TO "files/DEPENDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPID
+               ALTERNATE RECORD KEY IS DEPEMPID WITH DUPLICATES
+               FILE STATUS IS FSDN.
+
+           SELECT LOANFILE
+               ASSIGN TO "files/LOAN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LNID
+               ALTERNATE RECORD KEY IS LNEMPID WITH DUPLICATES
+               FILE STATUS IS FSLN.
+
            SELECT REVISIONFILE
                ASSIGN TO "files/REVISION.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS RREVID
-               ALTERNATE RECORD KEY IS REMPID
+               ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
                FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE
@@ -70,13 +88,14 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CCONID
-               ALTERNATE RECORD KEY IS CEMPID
+               ALTERNATE RECORD KEY IS CEMPID WITH DUPLICATES
                FILE STATUS IS FSC.
 
            SELECT GRADEFILE
                ASSIGN TO "files/GRADE.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GGRADE
                FILE STATUS IS FSG.
 
            SELECT TRANSFERFILE
@@ -84,6 +103,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TTRFID
+               ALTERNATE RECORD KEY IS TEMPID WITH DUPLICATES
                FILE STATUS IS FST.
 
            SELECT EMPPERSONALFILE
@@ -93,6 +113,11 @@
                RECORD KEY IS EPEMPID
                FILE STATUS IS FSEP.
 
+           SELECT AUDITFILE
+               ASSIGN TO "files/AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSAU.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPFILE.
@@ -110,9 +135,13 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X.
+           02 ESEPDT    PIC X(10).
+           02 EDEPCODE  PIC X(6).
 
        FD LEAVEFILE.
        01 LEAVEREC.
+           02 LLVID     PIC X(6).
            02 LEMPID    PIC X(6).
            02 LFMDATE   PIC X(10).
            02 LTODATE   PIC X(10).
@@ -126,6 +155,7 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 BSTATUS  PIC X.
 
        fd DESIGNATIONFILE.
        01 DESIGNATIONREC.
@@ -138,6 +168,25 @@
            02 DEPCODE  PIC X(6).
            02 DEPNAME  PIC X(20).
 
+       FD DEPENDENTFILE.
+       01 DEPENDENTREC.
+           02 DEPID     PIC X(6).
+           02 DEPEMPID  PIC X(6).
+           02 DEPDNAME  PIC X(25).
+           02 DEPRELN   PIC X(10).
+           02 DEPDOB    PIC X(10).
+
+       FD LOANFILE.
+       01 LOANREC.
+           02 LNID       PIC X(6).
+           02 LNEMPID    PIC X(6).
+           02 LNLOANNO   PIC X(4).
+           02 LNDISBDT   PIC X(10).
+           02 LNPRINCIPAL PIC 9(8)V99.
+           02 LNINSTALL  PIC 9(8)V99.
+           02 LNBALANCE  PIC 9(8)V99.
+           02 LNLASTDT   PIC 9(8).
+
        FD REVISIONFILE.
        01 REVISIONREC.
            02 RREVID   PIC X(6).
@@ -199,18 +248,21 @@
        01 CONFIRMATIONREC.
            02 CCONID   PIC X(6).
            02 CEMPID   PIC X(6).
-           02 CCDATE   PIC X(6).
+           02 CCDATE   PIC X(10).
 
        FD GRADEFILE.
        01 GRADEREC.
-           02 GGRADE   PIC 99.
-           02 GDESIGN  PIC X(25).
+           02 GGRADE      PIC 99.
+           02 GDESIGN     PIC X(25).
+           02 GMINBASIC   PIC 9(6)V99.
+           02 GMAXBASIC   PIC 9(6)V99.
 
        FD TRANSFERFILE.
        01 TRANSFERREC.
            02 TTRFID   PIC X(6).
            02 TEMPID   PIC X(6).
            02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
            02 TTRFDT   PIC X(10).
 
        FD EMPPERSONALFILE.
@@ -232,6 +284,12 @@
            02 EPSPOUSE PIC X(25).
            02 EPCHILD  PIC X(25).
            02 EPDOBC   PIC X(10).
+           02 EPBANKAC PIC X(20).
+           02 EPBANKIFSC PIC X(11).
+           02 EPBANKBR PIC X(20).
+
+       FD AUDITFILE.
+       01 AUDITLINE PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -246,17 +304,60 @@
        77 FSG   PIC XX.
        77 FST   PIC XX.
        77 FSEP  PIC XX.
+       77 FSDN  PIC XX.
+       77 FSLN  PIC XX.
+       77 FSAU  PIC XX.
+
+       77 W-AUDITUSER PIC X(10).
+       77 W-AUDITDT   PIC X(8).
+       77 W-AUDITTM   PIC X(8).
+       01 AUDIT-LINE.
+           02 AL-DATE   PIC X(10).
+           02 AL-TIME   PIC X(9).
+           02 AL-USER   PIC X(11).
+           02 AL-FILE   PIC X(16).
+           02 AL-KEY    PIC X(9).
+           02 AL-ACTION PIC X(8).
 
        77 DES      PIC X(6).
        77 FS_MSG   PIC X(40).
+       77 W-FSCHECK PIC XX.
+       77 W-FSOP    PIC X(40).
 
        77 CHOICE     PIC XX.
        77 STUFF      PIC X(60).
        77 WAITFOR    PIC X.
        77 CRT-STATUS PIC 9(4).
+       77 W-DUPCHK   PIC XX.
+       77 W-FOUND    PIC X.
+       77 W-CONFIRM  PIC X.
+       77 W-LDAYS    PIC 9(5).
+       77 W-LDT1     PIC 9(8).
+       77 W-LDT2     PIC 9(8).
+       77 W-LINT1    PIC S9(9).
+       77 W-LINT2    PIC S9(9).
+       77 W-LVALID   PIC X.
+       77 W-LOK      PIC X.
+       77 W-OLDCAT   PIC X(3).
+       77 W-OLDDAYS  PIC 9(5).
+       77 W-DATECK   PIC X(10).
+       77 W-DATENUM  PIC 9(8).
+       77 W-DATEINT  PIC S9(9).
+       77 W-DATEOK   PIC X.
 
-       PROCEDURE DIVISION.
+       77 W-SEARCH   PIC X(25).
+       77 W-SLEN     PIC 99.
+       77 W-POS      PIC 99.
+       77 W-MAXPOS   PIC 99.
+       77 W-NSFOUND  PIC X.
+       77 W-NSCOUNT  PIC 99.
+
+       LINKAGE SECTION.
+       01 LK-USERID PIC X(10).
+
+       PROCEDURE DIVISION USING LK-USERID.
        MAIN-PARA.
+           MOVE LK-USERID TO W-AUDITUSER.
            COPY CLEAR-SCREEN.
            DISPLAY "*******************************************"
                AT 0310.
@@ -275,9 +376,24 @@
            DISPLAY " 9. GRADE FILE" AT 1720.
            DISPLAY "10. TRANSFER FILE" AT 1820.
            DISPLAY "11. EMPLOYEE PERSONAL FILE" AT 1920.
-           DISPLAY "12. EXIT" AT 2020.
-           DISPLAY "ENTER YOUR CHOICE :" AT 2325.
-           ACCEPT CHOICE AT 2345.
+           DISPLAY "12. DELETE EMPLOYEE" AT 0960.
+           DISPLAY "13. DELETE BRANCH" AT 1060.
+           DISPLAY "14. DELETE DEPARTMENT" AT 1160.
+           DISPLAY "15. DELETE GRADE" AT 1260.
+           DISPLAY "16. DELETE LEAVE" AT 1360.
+           DISPLAY "17. MODIFY EMPLOYEE" AT 1460.
+           DISPLAY "18. MODIFY BRANCH" AT 1560.
+           DISPLAY "19. MODIFY DEPARTMENT" AT 1660.
+           DISPLAY "20. MODIFY GRADE" AT 1760.
+           DISPLAY "21. MODIFY LEAVE" AT 1860.
+           DISPLAY "22. EMPLOYEE SEPARATION" AT 1960.
+           DISPLAY "23. DEPENDENT FILE" AT 2060.
+           DISPLAY "24. LOAN FILE" AT 2160.
+           DISPLAY "25. SEARCH EMPLOYEE BY NAME" AT 2260.
+           DISPLAY "26. CLOSE/REOPEN BRANCH" AT 2360.
+           DISPLAY "27. EXIT" AT 2460.
+           DISPLAY "ENTER YOUR CHOICE :" AT 2425.
+           ACCEPT CHOICE AT 2445.
            IF CHOICE = '1 ' OR CHOICE = '01' OR CRT-STATUS = 1001
               GO TO EMP-PARA
            ELSE
@@ -310,6 +426,54 @@
            ELSE
            IF CHOICE = '11' OR CRT-STATUS = 1011
                GO TO EMPPERSONAL-PARA
+           ELSE
+           IF CHOICE = '12' OR CRT-STATUS = 1012
+               GO TO DELETE-EMP-PARA
+           ELSE
+           IF CHOICE = '13' OR CRT-STATUS = 1013
+               GO TO DELETE-BRANCH-PARA
+           ELSE
+           IF CHOICE = '14' OR CRT-STATUS = 1014
+               GO TO DELETE-DEPARTMENT-PARA
+           ELSE
+           IF CHOICE = '15' OR CRT-STATUS = 1015
+               GO TO DELETE-GRADE-PARA
+           ELSE
+           IF CHOICE = '16' OR CRT-STATUS = 1016
+               GO TO DELETE-LEAVE-PARA
+           ELSE
+           IF CHOICE = '17' OR CRT-STATUS = 1017
+               GO TO MODIFY-EMP-PARA
+           ELSE
+           IF CHOICE = '18' OR CRT-STATUS = 1018
+               GO TO MODIFY-BRANCH-PARA
+           ELSE
+           IF CHOICE = '19' OR CRT-STATUS = 1019
+               GO TO MODIFY-DEPARTMENT-PARA
+           ELSE
+           IF CHOICE = '20' OR CRT-STATUS = 1020
+               GO TO MODIFY-GRADE-PARA
+           ELSE
+           IF CHOICE = '21' OR CRT-STATUS = 1021
+               GO TO MODIFY-LEAVE-PARA
+           ELSE
+           IF CHOICE = '22' OR CRT-STATUS = 1022
+               GO TO SEPARATION-PARA
+           ELSE
+           IF CHOICE = '23' OR CRT-STATUS = 1023
+               GO TO DEPENDENT-PARA
+           ELSE
+           IF CHOICE = '24' OR CRT-STATUS = 1024
+               GO TO LOAN-PARA
+           ELSE
+           IF CHOICE = '25' OR CRT-STATUS = 1025
+               GO TO NAME-SEARCH-PARA
+           ELSE
+           IF CHOICE = '26' OR CRT-STATUS = 1026
+               GO TO CLOSE-BRANCH-PARA
+           ELSE
+           IF CHOICE = '27' OR CRT-STATUS = 1027
+               EXIT PROGRAM
            ELSE
                COPY CLEAR-SCREEN.
                DISPLAY "UNIMPLEMENTED OPTION" AT 1010
@@ -338,24 +502,56 @@
            ACCEPT BBRPH AT 1134 WITH UNDERLINE END-ACCEPT
            ACCEPT BEMAIL AT 1234 WITH UNDERLINE END-ACCEPT
            ACCEPT BMGRNAME AT 1334 WITH UNDERLINE END-ACCEPT
-           *>IF THE FILE DOES NOT EXIST,THIS FAILS !TODO: FIX!
            OPEN I-O BRANCHFILE.
-   *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *>>D                          MSG    BY FS_MSG.
-   *>>D    STRING "OPEN I-O BRANCHFILE.: " FS_MSG INTO STUFF.
-   *>>D    DISPLAY STUFF AT 3099.
+           MOVE FSB TO W-DUPCHK.
+           IF FSB = 30
+               OPEN OUTPUT BRANCHFILE
+           END-IF
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00" AND FSB NOT = 30
+               STRING "OPEN I-O BRANCHFILE.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2201
+               ACCEPT WAITFOR AT 2301
+           END-IF
+
+           IF W-DUPCHK NOT = 30
+               READ BRANCHFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSB = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 1529
+                   ACCEPT WAITFOR AT 1637
+                   CLOSE BRANCHFILE
+                   STOP ' '
+                   GOBACK
+               END-IF
+           END-IF
 
+           MOVE "A" TO BSTATUS.
            WRITE BRANCHREC.
-   *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *>>D                          MSG    BY FS_MSG.
-   *>>D    STRING "WRITE BRANCHREC.: " FS_MSG INTO STUFF.
-   *>>D    DISPLAY STUFF AT 3199.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "WRITE BRANCHREC.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2201
+               ACCEPT WAITFOR AT 2301
+           END-IF
 
+           MOVE "BRANCHFILE" TO AL-FILE.
+           MOVE BBRID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE BRANCHFILE.
-   *>>D    COPY FS-MSG REPLACING STATUS BY FSB
-   *>>D                          MSG    BY FS_MSG.
-   *>>D    STRING "CLOSE BRANCHFILE.: " FS_MSG INTO STUFF.
-   *>>D    DISPLAY STUFF AT 3299.
+           COPY FS-MSG REPLACING STATUS BY FSB
+                                 MSG    BY FS_MSG.
+           IF FSB NOT = "00"
+               STRING "CLOSE BRANCHFILE.: " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2201
+               ACCEPT WAITFOR AT 2301
+           END-IF
 
            DISPLAY "CONTINUE" AT 1529.
            ACCEPT WAITFOR AT 1537.
@@ -366,11 +562,22 @@
        EMP-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O EMPFILE.
+           MOVE FSO TO W-DUPCHK.
            IF FSO = 30
                OPEN OUTPUT EMPFILE
            END-IF
            DISPLAY "ENTER CODE :" AT 0101.
            ACCEPT EEMPID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ EMPFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSO = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE EMPFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER NAME :" AT 0201.
            ACCEPT EEMPNAME AT 0235.
            DISPLAY "ENTER ADDRESS :" AT 0301.
@@ -379,8 +586,24 @@
            ACCEPT EPHONE AT 0435.
            DISPLAY "ENTER DATE OF JOIN :" AT 0501.
            ACCEPT EDOJ AT 0535.
+           MOVE EDOJ TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID DATE OF JOIN - ENTRY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
            DISPLAY "ENTER DIPLOMA :" AT 0601.
            ACCEPT EDIP AT 0635.
+           MOVE EDIP TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID DIPLOMA DATE - ENTRY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
            DISPLAY "ENTER UG :" AT 0701.
            ACCEPT EUG AT 0735.
            DISPLAY "ENTER PG :" AT 0801.
@@ -391,73 +614,436 @@
            ACCEPT ESKILL AT 1035.
            DISPLAY "ENTER GRADE NUMBER :" AT 1101.
            ACCEPT EGRDNO AT 1135.
+           PERFORM VALIDATE-GRADE-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID GRADE NUMBER - ENTRY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
            DISPLAY "ENTER BRANCH CODE :" AT 1201.
            ACCEPT EBRNID AT 1235.
+           PERFORM VALIDATE-BRANCH-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID BRANCH CODE - ENTRY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
            DISPLAY "ENTER DESIGNATION CODE :" AT 1301.
            ACCEPT EDESID AT 1335.
+           PERFORM VALIDATE-DESIGNATION-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID DESIGNATION CODE - ENTRY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "ENTER DEPARTMENT CODE :" AT 1401.
+           ACCEPT EDEPCODE AT 1435.
+           PERFORM VALIDATE-DEPARTMENT-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID DEPARTMENT CODE - ENTRY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           MOVE "A" TO ESTATUS.
+           MOVE SPACES TO ESEPDT.
            WRITE EMPREC.
+           MOVE "EMPFILE" TO AL-FILE.
+           MOVE EEMPID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE EMPFILE.
            GO TO MAIN-PARA.
 
+       VALIDATE-BRANCH-PARA.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT BRANCHFILE.
+           MOVE EBRNID TO BBRID.
+           READ BRANCHFILE KEY IS BBRID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-FOUND
+           END-READ.
+           CLOSE BRANCHFILE.
+
+       VALIDATE-DESIGNATION-PARA.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT DESIGNATIONFILE.
+           MOVE EDESID TO DESID.
+           READ DESIGNATIONFILE KEY IS DESID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-FOUND
+           END-READ.
+           CLOSE DESIGNATIONFILE.
+
+       VALIDATE-DEPARTMENT-PARA.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT DEPARTMENTFILE.
+           MOVE EDEPCODE TO DEPCODE.
+           READ DEPARTMENTFILE KEY IS DEPCODE
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-FOUND
+           END-READ.
+           CLOSE DEPARTMENTFILE.
+
+       VALIDATE-GRADE-PARA.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT GRADEFILE.
+           MOVE EGRDNO TO GGRADE.
+           READ GRADEFILE KEY IS GGRADE
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-FOUND
+           END-READ.
+           CLOSE GRADEFILE.
+
+       VALIDATE-DATE-PARA.
+           MOVE "Y" TO W-DATEOK.
+           IF W-DATECK = SPACES
+               MOVE "N" TO W-DATEOK
+           ELSE
+               IF W-DATECK(1:2) NOT NUMERIC
+                   OR W-DATECK(4:2) NOT NUMERIC
+                   OR W-DATECK(7:4) NOT NUMERIC
+                   OR W-DATECK(3:1) NOT = "/"
+                   OR W-DATECK(6:1) NOT = "/"
+                   MOVE "N" TO W-DATEOK
+               ELSE
+                   MOVE W-DATECK(7:4) TO W-DATENUM(1:4)
+                   MOVE W-DATECK(4:2) TO W-DATENUM(5:2)
+                   MOVE W-DATECK(1:2) TO W-DATENUM(7:2)
+                   COMPUTE W-DATEINT =
+                       FUNCTION INTEGER-OF-DATE (W-DATENUM)
+                   IF W-DATEINT NOT > 0
+                       MOVE "N" TO W-DATEOK
+                   END-IF
+               END-IF
+           END-IF.
+
        LEAVE-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O LEAVEFILE.
+           MOVE FSL TO W-DUPCHK.
            IF FSL = 30
                OPEN OUTPUT LEAVEFILE
            END-IF
-           DISPLAY  "ENTER CODE :" AT 0101.
-           ACCEPT LEMPID AT 0135.
-           DISPLAY "ENTER FROM DATE :" 0201.
-           ACCEPT LFMDATE AT 0235.
-           DISPLAY "ENTER TO DATE :" 0301.
-           ACCEPT LTODATE AT 0335.
-           DISPLAY "ENTER LEAVE CATEGORY :" 0401.
-           ACCEPT LLEVCAT AT 0435.
+           DISPLAY  "ENTER LEAVE CODE :" AT 0101.
+           ACCEPT LLVID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ LEAVEFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSL = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE LEAVEFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           DISPLAY "ENTER EMPLOYEE CODE :" AT 0201.
+           ACCEPT LEMPID AT 0235.
+           DISPLAY "ENTER FROM DATE :" AT 0301.
+           ACCEPT LFMDATE AT 0335.
+           DISPLAY "ENTER TO DATE :" AT 0401.
+           ACCEPT LTODATE AT 0435.
+           DISPLAY "ENTER LEAVE CATEGORY :" AT 0501.
+           ACCEPT LLEVCAT AT 0535.
+           PERFORM COMPUTE-LEAVE-DAYS-PARA.
+           IF W-LVALID NOT = "Y"
+               DISPLAY "TO DATE MUST NOT BE BEFORE FROM DATE"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LEAVEFILE
+               GO TO MAIN-PARA
+           END-IF
+           PERFORM CHECK-LEAVE-BALANCE-PARA.
+           IF W-LOK NOT = "Y"
+               DISPLAY "INSUFFICIENT LEAVE BALANCE - ENTRY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LEAVEFILE
+               GO TO MAIN-PARA
+           END-IF
            WRITE LEAVEREC.
+           MOVE "LEAVEFILE" TO AL-FILE.
+           MOVE LEMPID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE LEAVEFILE.
            GO TO MAIN-PARA.
 
+       COMPUTE-LEAVE-DAYS-PARA.
+           MOVE "Y" TO W-LVALID.
+           MOVE 1 TO W-LDAYS.
+           IF LFMDATE = SPACES OR LTODATE = SPACES
+               MOVE "N" TO W-LVALID
+           ELSE
+               MOVE LFMDATE(7:4) TO W-LDT1(1:4)
+               MOVE LFMDATE(4:2) TO W-LDT1(5:2)
+               MOVE LFMDATE(1:2) TO W-LDT1(7:2)
+               MOVE LTODATE(7:4) TO W-LDT2(1:4)
+               MOVE LTODATE(4:2) TO W-LDT2(5:2)
+               MOVE LTODATE(1:2) TO W-LDT2(7:2)
+               COMPUTE W-LINT1 = FUNCTION INTEGER-OF-DATE (W-LDT1)
+               COMPUTE W-LINT2 = FUNCTION INTEGER-OF-DATE (W-LDT2)
+               IF W-LINT1 > 0 AND W-LINT2 > 0 AND W-LINT2 >= W-LINT1
+                   COMPUTE W-LDAYS = W-LINT2 - W-LINT1 + 1
+               ELSE
+                   MOVE "N" TO W-LVALID
+               END-IF
+           END-IF.
+
+       CHECK-LEAVE-BALANCE-PARA.
+           MOVE "Y" TO W-LOK.
+           OPEN I-O PAYMENTFILE.
+           IF FSP = "00"
+               MOVE LEMPID TO PEMPID
+               READ PAYMENTFILE KEY IS PEMPID
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       EVALUATE LLEVCAT
+                           WHEN "CL"
+                               IF W-LDAYS > PCL
+                                   MOVE "N" TO W-LOK
+                               ELSE
+                                   SUBTRACT W-LDAYS FROM PCL
+                               END-IF
+                           WHEN "SL"
+                               IF W-LDAYS > PSL
+                                   MOVE "N" TO W-LOK
+                               ELSE
+                                   SUBTRACT W-LDAYS FROM PSL
+                               END-IF
+                           WHEN "PL"
+                               IF W-LDAYS > PPL
+                                   MOVE "N" TO W-LOK
+                               ELSE
+                                   SUBTRACT W-LDAYS FROM PPL
+                               END-IF
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       IF W-LOK = "Y"
+                           REWRITE PAYMENTREC
+                           MOVE "PAYMENTFILE" TO AL-FILE
+                           MOVE PEMPID TO AL-KEY
+                           MOVE "UPDATE" TO AL-ACTION
+                           PERFORM WRITE-AUDIT-PARA
+                       END-IF
+               END-READ
+               CLOSE PAYMENTFILE
+           END-IF.
+
+       RESTORE-LEAVE-BALANCE-PARA.
+           OPEN I-O PAYMENTFILE.
+           IF FSP = "00"
+               MOVE LEMPID TO PEMPID
+               READ PAYMENTFILE KEY IS PEMPID
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       EVALUATE W-OLDCAT
+                           WHEN "CL"
+                               ADD W-OLDDAYS TO PCL
+                           WHEN "SL"
+                               ADD W-OLDDAYS TO PSL
+                           WHEN "PL"
+                               ADD W-OLDDAYS TO PPL
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       REWRITE PAYMENTREC
+                       MOVE "PAYMENTFILE" TO AL-FILE
+                       MOVE PEMPID TO AL-KEY
+                       MOVE "UPDATE" TO AL-ACTION
+                       PERFORM WRITE-AUDIT-PARA
+               END-READ
+               CLOSE PAYMENTFILE
+           END-IF.
+
+       CHECK-MODIFY-LEAVE-BALANCE-PARA.
+           MOVE "Y" TO W-LOK.
+           OPEN I-O PAYMENTFILE.
+           IF FSP = "00"
+               MOVE LEMPID TO PEMPID
+               READ PAYMENTFILE KEY IS PEMPID
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       EVALUATE W-OLDCAT
+                           WHEN "CL"
+                               ADD W-OLDDAYS TO PCL
+                           WHEN "SL"
+                               ADD W-OLDDAYS TO PSL
+                           WHEN "PL"
+                               ADD W-OLDDAYS TO PPL
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       EVALUATE LLEVCAT
+                           WHEN "CL"
+                               IF W-LDAYS > PCL
+                                   MOVE "N" TO W-LOK
+                               ELSE
+                                   SUBTRACT W-LDAYS FROM PCL
+                               END-IF
+                           WHEN "SL"
+                               IF W-LDAYS > PSL
+                                   MOVE "N" TO W-LOK
+                               ELSE
+                                   SUBTRACT W-LDAYS FROM PSL
+                               END-IF
+                           WHEN "PL"
+                               IF W-LDAYS > PPL
+                                   MOVE "N" TO W-LOK
+                               ELSE
+                                   SUBTRACT W-LDAYS FROM PPL
+                               END-IF
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       IF W-LOK = "Y"
+                           REWRITE PAYMENTREC
+                           MOVE "PAYMENTFILE" TO AL-FILE
+                           MOVE PEMPID TO AL-KEY
+                           MOVE "UPDATE" TO AL-ACTION
+                           PERFORM WRITE-AUDIT-PARA
+                       END-IF
+               END-READ
+               CLOSE PAYMENTFILE
+           END-IF.
+
+       CHECK-GRADE-BAND-PARA.
+           MOVE "Y" TO W-LOK.
+           OPEN INPUT EMPFILE.
+           IF FSO = "00"
+               MOVE REMPID TO EEMPID
+               READ EMPFILE KEY IS EEMPID
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       OPEN INPUT GRADEFILE
+                       IF FSG = "00"
+                           MOVE EGRDNO TO GGRADE
+                           READ GRADEFILE KEY IS GGRADE
+                               INVALID KEY
+                                   NEXT SENTENCE
+                               NOT INVALID KEY
+                                   IF RBASIC < GMINBASIC
+                                       OR RBASIC > GMAXBASIC
+                                       MOVE "N" TO W-LOK
+                                   END-IF
+                           END-READ
+                           CLOSE GRADEFILE
+                       END-IF
+               END-READ
+               CLOSE EMPFILE
+           END-IF.
+
        DESIGNATION-PARA.
            COPY CLEAR-SCREEN.
-           OPEN EXTEND DESIGNATIONFILE.
+           OPEN I-O DESIGNATIONFILE.
+           MOVE FSDES TO W-DUPCHK.
+           IF FSDES = 30
+               OPEN OUTPUT DESIGNATIONFILE
+           END-IF
            DISPLAY "ENTER DESIGNATION CODE :" AT 0101.
            ACCEPT DESID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ DESIGNATIONFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSDES = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE DESIGNATIONFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER DESIGNATION :" AT 0201.
            ACCEPT DESIGN AT 0235.
            DISPLAY "ENTER DES IN SHORT :" AT 0301.
            ACCEPT DESHRT AT 0335.
            WRITE DESIGNATIONREC.
+           MOVE "DESIGNATIONFILE" TO AL-FILE.
+           MOVE DESID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE DESIGNATIONFILE.
            GO TO MAIN-PARA.
 
        DEPARTMENT-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O DEPARTMENTFILE.
+           MOVE FSDEP TO W-DUPCHK.
            IF FSDEP = 30
                OPEN OUTPUT DEPARTMENTFILE
            END-IF
            DISPLAY "ENTER DEPARTMENT CODE :" AT 0101.
            ACCEPT DEPCODE AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ DEPARTMENTFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSDEP = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE DEPARTMENTFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER DEPARTMENT NAME :" AT 0201.
            ACCEPT DEPNAME AT 0235.
            WRITE DEPARTMENTREC.
+           MOVE "DEPARTMENTFILE" TO AL-FILE.
+           MOVE DEPCODE TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE DEPARTMENTFILE.
            GO TO MAIN-PARA.
 
        REVISION-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O REVISIONFILE.
+           MOVE FSR TO W-DUPCHK.
            IF FSR = 30
                OPEN OUTPUT REVISIONFILE
            END-IF
            DISPLAY "ENTER REVISION CODE :" AT 0101.
            ACCEPT RREVID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ REVISIONFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSR = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE REVISIONFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER EMPLOYEE CODE :" AT 0201.
            ACCEPT REMPID AT 0235.
            DISPLAY "ENTER DESIGNATION CODE :" AT 0301.
            ACCEPT RDESCODE AT 0335.
            DISPLAY "ENTER BASIC :" AT 0401.
            ACCEPT RBASIC AT 0435.
+           PERFORM CHECK-GRADE-BAND-PARA.
+           IF W-LOK NOT = "Y"
+               DISPLAY "BASIC IS OUTSIDE THE EMPLOYEE'S GRADE BAND"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE REVISIONFILE
+               GO TO MAIN-PARA
+           END-IF
            DISPLAY "ENTER HRA :" AT 0501.
            ACCEPT RHRA AT 0535.
            DISPLAY "ENTER DPA :" AT 0601.
@@ -482,18 +1068,55 @@
            ACCEPT RESI AT 3515.
            DISPLAY "ENTER REVISED DATE :" AT 1601.
            ACCEPT RREVDATE AT 3516.
+           MOVE RREVDATE TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID REVISED DATE - ENTRY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE REVISIONFILE
+               GO TO MAIN-PARA
+           END-IF
            WRITE REVISIONREC.
+           MOVE "REVISIONFILE" TO AL-FILE.
+           MOVE RREVID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE REVISIONFILE.
            GO TO MAIN-PARA.
 
        PAYMENT-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O PAYMENTFILE.
+           MOVE FSP TO W-DUPCHK.
            IF FSP = 30
                OPEN OUTPUT PAYMENTFILE
            END-IF
            DISPLAY "ENTER EMPLOYEE CODE :" AT 0101.
            ACCEPT PEMPID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ PAYMENTFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSP = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE PAYMENTFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           PERFORM PAYMENT-ENTRY-PARA.
+           MOVE "N" TO W-CONFIRM.
+           PERFORM RECAP-PAYMENT-PARA UNTIL W-CONFIRM = "Y"
+               OR W-CONFIRM = "y".
+           WRITE PAYMENTREC.
+           MOVE "PAYMENTFILE" TO AL-FILE.
+           MOVE PEMPID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE PAYMENTFILE.
+           GO TO MAIN-PARA.
+
+       PAYMENT-ENTRY-PARA.
+           COPY CLEAR-SCREEN.
            DISPLAY "ENTER BASIC :" AT 0201.
            ACCEPT PBASIC AT 0235.
            DISPLAY "ENTER DA :" AT 0301.
@@ -567,69 +1190,224 @@
            ACCEPT PLLOP AT 1235.
            DISPLAY "ENTER OTHER LEAVES :" AT 1301.
            ACCEPT POTHERL AT 1335.
-           WRITE PAYMENTREC.
-           CLOSE PAYMENTFILE.
-           GO TO MAIN-PARA.
+
+       RECAP-PAYMENT-PARA.
+           COPY CLEAR-SCREEN.
+           DISPLAY "REVIEW BEFORE WRITING PAYMENTREC" AT 0101.
+           DISPLAY "EMPLOYEE CODE :" PEMPID AT 0201.
+           DISPLAY "BASIC / DA / CCA :" PBASIC PDA PCCA AT 0301.
+           DISPLAY "HRA / DPA / PPA :" PHRA PDPA PPPA AT 0401.
+           DISPLAY "EDUA / TECHJR / LUNCHA :" PEDUA PTECHJR PLUNCHA
+               AT 0501.
+           DISPLAY "CONVEY / BUSATR / LTA :" PCONVEY PBUSATR PLTA
+               AT 0601.
+           DISPLAY "PF / ESI / GRATUITY :" PPF PESI PGRTY AT 0701.
+           DISPLAY "PTAX / ITAX :" PPTAX PITAX AT 0801.
+           DISPLAY "LOAN / LOAN DEDUCTION / OTHER DEDN :" PLOAN
+               PLOANDA POTHERD AT 0901.
+           DISPLAY "PERF INCENTIVE / MEDICAL / BOOK :" PPERINC PMEDI
+               PBOOK AT 1001.
+           DISPLAY "ENTERTAINMENT / PHONE / HOUSE :" PENTER PTPH
+               PHOUSE AT 1101.
+           DISPLAY "VEHICLE / CREDIT CARD / CLUB :" PVEHMAN PCREDIT
+               PCLUB AT 1201.
+           DISPLAY "CL / SL / PL / LLOP / OTHER LEAVE :" PCL PSL PPL
+               PLLOP POTHERL AT 1301.
+           DISPLAY "ALL CORRECT - WRITE RECORD (Y/N) :" AT 1501.
+           ACCEPT W-CONFIRM AT 1537.
+           IF W-CONFIRM NOT = "Y" AND W-CONFIRM NOT = "y"
+               PERFORM PAYMENT-ENTRY-PARA
+           END-IF.
 
        CONFIRMATION-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O CONFIRMATIONFILE.
+           MOVE FSC TO W-DUPCHK.
            IF FSC = 30
                OPEN OUTPUT CONFIRMATIONFILE
            END-IF
            DISPLAY "ENTER CONFIRMATION CODE :" AT 0101.
            ACCEPT CCONID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ CONFIRMATIONFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSC = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE CONFIRMATIONFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER EMP CODE :" AT 0201.
            ACCEPT CEMPID AT 0235.
            DISPLAY "ENTER CONFIRMATION DATE :" AT 0301.
            ACCEPT CCDATE AT 0335.
+           MOVE CCDATE TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID CONFIRMATION DATE - ENTRY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE CONFIRMATIONFILE
+               GO TO MAIN-PARA
+           END-IF
            WRITE CONFIRMATIONREC.
+           MOVE "CONFIRMATIONFILE" TO AL-FILE.
+           MOVE CCONID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE CONFIRMATIONFILE.
            GO TO MAIN-PARA.
 
        GRADE-PARA.
            COPY CLEAR-SCREEN.
-           OPEN EXTEND GRADEFILE.
+           OPEN I-O GRADEFILE.
+           MOVE FSG TO W-DUPCHK.
+           IF FSG = 30
+               OPEN OUTPUT GRADEFILE
+           END-IF
            DISPLAY "ENTER GRADE NO. :" AT 0101.
            ACCEPT GGRADE AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ GRADEFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSG = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE GRADEFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER DESIGNATION :" AT 0201.
            ACCEPT GDESIGN AT 0235.
+           DISPLAY "ENTER MINIMUM BASIC :" AT 0301.
+           ACCEPT GMINBASIC AT 0335.
+           DISPLAY "ENTER MAXIMUM BASIC :" AT 0401.
+           ACCEPT GMAXBASIC AT 0435.
            WRITE GRADEREC.
+           MOVE "GRADEFILE" TO AL-FILE.
+           MOVE GGRADE TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE GRADEFILE.
            GO TO MAIN-PARA.
 
        TRANSFER-PARA.
            COPY CLEAR-SCREEN.
-           OPEN I-O TRANSFERFILE.
-           IF FST = 30
-               OPEN OUTPUT TRANSFERFILE
-           END-IF
+           OPEN I-O EMPFILE.
            DISPLAY "ENTER TRANSFER CODE :" AT 0101.
            ACCEPT TTRFID AT 0135.
            DISPLAY "ENTER EMP CODE :" AT 0201.
            ACCEPT TEMPID AT 0235.
-           DISPLAY "ENTER OLD BRANCH CODE :" AT 0301.
-           ACCEPT TOBRID AT 0335.
-           DISPLAY "ENTER TRANSFER DATE :" AT 0401.
-           ACCEPT TTRFDT AT 0435.
+           MOVE TEMPID TO EEMPID.
+           READ EMPFILE INVALID KEY
+               CLOSE EMPFILE
+               DISPLAY "NO SUCH EMPLOYEE - TRANSFER CANCELLED" AT 1001
+               ACCEPT STUFF AT 1101
+               GO TO MAIN-PARA
+           END-READ
+           MOVE EBRNID TO TOBRID.
+           DISPLAY "CURRENT BRANCH CODE  :" EBRNID AT 0301.
+           DISPLAY "ENTER NEW BRANCH CODE :" AT 0401.
+           ACCEPT TNBRID AT 0435.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT BRANCHFILE.
+           MOVE TNBRID TO BBRID.
+           READ BRANCHFILE KEY IS BBRID
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "Y" TO W-FOUND
+           END-READ.
+           CLOSE BRANCHFILE.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID NEW BRANCH CODE - TRANSFER CANCELLED"
+                   AT 0601
+               ACCEPT STUFF AT 0701
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "ENTER TRANSFER DATE :" AT 0501.
+           ACCEPT TTRFDT AT 0535.
+           MOVE TTRFDT TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID TRANSFER DATE - TRANSFER CANCELLED"
+                   AT 0601
+               ACCEPT STUFF AT 0701
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           OPEN I-O TRANSFERFILE.
+           MOVE FST TO W-DUPCHK.
+           IF FST = 30
+               OPEN OUTPUT TRANSFERFILE
+           END-IF
+           IF W-DUPCHK NOT = 30
+               READ TRANSFERFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FST = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 0601
+                   ACCEPT STUFF AT 0701
+                   CLOSE TRANSFERFILE
+                   CLOSE EMPFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           MOVE TNBRID TO EBRNID.
+           REWRITE EMPREC.
+           MOVE FSO TO W-FSCHECK.
+           MOVE "REWRITE EMPREC." TO W-FSOP.
+           PERFORM REPORT-FS-ERROR-PARA.
+           MOVE "EMPFILE" TO AL-FILE.
+           MOVE EEMPID TO AL-KEY.
+           MOVE "UPDATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE EMPFILE.
            WRITE TRANSFERREC.
+           MOVE FST TO W-FSCHECK.
+           MOVE "WRITE TRANSFERREC." TO W-FSOP.
+           PERFORM REPORT-FS-ERROR-PARA.
+           MOVE "TRANSFERFILE" TO AL-FILE.
+           MOVE TTRFID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE TRANSFERFILE.
            GO TO MAIN-PARA.
 
        EMPPERSONAL-PARA.
            COPY CLEAR-SCREEN.
            OPEN I-O EMPPERSONALFILE.
+           MOVE FSEP TO W-DUPCHK.
            IF FSEP = 30
                OPEN OUTPUT EMPPERSONALFILE
            END-IF
            DISPLAY "ENTER EMP CODE :" AT 0101.
            ACCEPT EPEMPID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ EMPPERSONALFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSEP = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE EMPPERSONALFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER TEMP ADDRESS :" AT 0201.
            ACCEPT EPTADD AT 0235.
            DISPLAY "ENTER PHONE :" AT 0301.
            ACCEPT EPTPH AT 0335.
            DISPLAY "ENTER DOB :" AT 0401.
            ACCEPT EPDOB AT 0435.
+           MOVE EPDOB TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID DOB - ENTRY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPPERSONALFILE
+               GO TO MAIN-PARA
+           END-IF
            DISPLAY "ENTER POB :" AT 0501.
            ACCEPT EPPOB AT 0535.
            DISPLAY "ENTER LANGUAGE KNOWN :" AT 0601.
@@ -646,18 +1424,718 @@
            ACCEPT EPFATHER AT 1135.
            DISPLAY "ENTER DOB OF FATHER :" AT 1201.
            ACCEPT EPDOBF AT 1235.
+           IF EPDOBF NOT = SPACES
+               MOVE EPDOBF TO W-DATECK
+               PERFORM VALIDATE-DATE-PARA
+               IF W-DATEOK NOT = "Y"
+                   DISPLAY "INVALID FATHER'S DOB - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE EMPPERSONALFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER MOTHER'S NAME :" AT 1301.
            ACCEPT EPMOTHER AT 1335.
            DISPLAY "ENTER DOB OF MOTHER :" AT 1401.
            ACCEPT EPDOBM AT 1435.
+           IF EPDOBM NOT = SPACES
+               MOVE EPDOBM TO W-DATECK
+               PERFORM VALIDATE-DATE-PARA
+               IF W-DATEOK NOT = "Y"
+                   DISPLAY "INVALID MOTHER'S DOB - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE EMPPERSONALFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
            DISPLAY "ENTER SPOUSE NAME :" AT 1501.
            ACCEPT EPSPOUSE AT 1535.
            DISPLAY "ENTER CHILD NAME :" AT 1601.
            ACCEPT EPCHILD AT 1635.
            DISPLAY "ENTER DOB OF CHILD :" AT 1701.
            ACCEPT EPDOBC AT 1735.
+           IF EPDOBC NOT = SPACES
+               MOVE EPDOBC TO W-DATECK
+               PERFORM VALIDATE-DATE-PARA
+               IF W-DATEOK NOT = "Y"
+                   DISPLAY "INVALID CHILD'S DOB - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE EMPPERSONALFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           DISPLAY "ENTER BANK ACCOUNT NO :" AT 1801.
+           ACCEPT EPBANKAC AT 1835.
+           DISPLAY "ENTER BANK IFSC CODE :" AT 1901.
+           ACCEPT EPBANKIFSC AT 1935.
+           DISPLAY "ENTER BANK BRANCH NAME :" AT 2001.
+           ACCEPT EPBANKBR AT 2035.
            WRITE EMPPERSONALREC.
+           MOVE "EMPPERSONALFILE" TO AL-FILE.
+           MOVE EPEMPID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE EMPPERSONALFILE.
            GO TO MAIN-PARA.
 
+       DELETE-EMP-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O EMPFILE.
+           DISPLAY "ENTER EMPLOYEE CODE TO DELETE :" AT 0101.
+           ACCEPT EEMPID AT 0135.
+           READ EMPFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY " NAME          :" EEMPNAME AT 0201.
+           DISPLAY " BRANCH CODE   :" EBRNID AT 0301.
+           DISPLAY "DELETE THIS RECORD (Y/N) :" AT 0501.
+           ACCEPT W-CONFIRM AT 0528.
+           IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+               DELETE EMPFILE RECORD
+               MOVE "EMPFILE" TO AL-FILE
+               MOVE EEMPID TO AL-KEY
+               MOVE "DELETE" TO AL-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               DISPLAY "RECORD DELETED" AT 2201
+           ELSE
+               DISPLAY "DELETE CANCELLED" AT 2201
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       DELETE-BRANCH-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O BRANCHFILE.
+           DISPLAY "ENTER BRANCH CODE TO DELETE :" AT 0101.
+           ACCEPT BBRID AT 0135.
+           READ BRANCHFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE BRANCHFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY " BRANCH NAME   :" BBRNAME AT 0201.
+           DISPLAY " MANAGER NAME  :" BMGRNAME AT 0301.
+           PERFORM CHECK-BRANCH-REFS-PARA.
+           IF W-FOUND = "Y"
+               DISPLAY "BRANCH IS STILL REFERENCED BY EMPFILE OR"
+                   " TRANSFERFILE - DELETE CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE BRANCHFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "DELETE THIS RECORD (Y/N) :" AT 0501.
+           ACCEPT W-CONFIRM AT 0528.
+           IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+               DELETE BRANCHFILE RECORD
+               MOVE "BRANCHFILE" TO AL-FILE
+               MOVE BBRID TO AL-KEY
+               MOVE "DELETE" TO AL-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               DISPLAY "RECORD DELETED" AT 2201
+           ELSE
+               DISPLAY "DELETE CANCELLED" AT 2201
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE BRANCHFILE.
+           GO TO MAIN-PARA.
+
+       CHECK-BRANCH-REFS-PARA.
+           MOVE "N" TO W-FOUND.
+           OPEN INPUT EMPFILE.
+           PERFORM UNTIL FSO = "10" OR W-FOUND = "Y"
+               READ EMPFILE NEXT RECORD AT END EXIT PERFORM END-READ
+               IF FSO = "00" AND EBRNID = BBRID
+                   MOVE "Y" TO W-FOUND
+               END-IF
+           END-PERFORM.
+           CLOSE EMPFILE.
+           IF W-FOUND NOT = "Y"
+               OPEN INPUT TRANSFERFILE
+               PERFORM UNTIL FST = "10" OR W-FOUND = "Y"
+                   READ TRANSFERFILE NEXT RECORD AT END EXIT PERFORM
+                   END-READ
+                   IF FST = "00" AND
+                           (TOBRID = BBRID OR TNBRID = BBRID)
+                       MOVE "Y" TO W-FOUND
+                   END-IF
+               END-PERFORM
+               CLOSE TRANSFERFILE
+           END-IF.
+
+       CLOSE-BRANCH-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O BRANCHFILE.
+           DISPLAY "ENTER BRANCH CODE TO CLOSE/REOPEN :" AT 0101.
+           ACCEPT BBRID AT 0137.
+           READ BRANCHFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE BRANCHFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY " BRANCH NAME     :" BBRNAME AT 0201.
+           IF BSTATUS = "C"
+               DISPLAY " CURRENT STATUS  : CLOSED" AT 0301
+               DISPLAY "REOPEN THIS BRANCH (Y/N) :" AT 0501
+               ACCEPT W-CONFIRM AT 0527
+               IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+                   MOVE "A" TO BSTATUS
+                   REWRITE BRANCHREC
+                   MOVE "BRANCHFILE" TO AL-FILE
+                   MOVE BBRID TO AL-KEY
+                   MOVE "REOPEN" TO AL-ACTION
+                   PERFORM WRITE-AUDIT-PARA
+                   DISPLAY "BRANCH REOPENED" AT 2201
+               ELSE
+                   DISPLAY "CANCELLED" AT 2201
+               END-IF
+           ELSE
+               DISPLAY " CURRENT STATUS  : ACTIVE" AT 0301
+               PERFORM CHECK-BRANCH-REFS-PARA
+               IF W-FOUND = "Y"
+                   DISPLAY "BRANCH IS STILL REFERENCED BY EMPFILE OR"
+                       " TRANSFERFILE - CANNOT CLOSE" AT 2201
+               ELSE
+                   DISPLAY "CLOSE THIS BRANCH (Y/N) :" AT 0501
+                   ACCEPT W-CONFIRM AT 0526
+                   IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+                       MOVE "C" TO BSTATUS
+                       REWRITE BRANCHREC
+                       MOVE "BRANCHFILE" TO AL-FILE
+                       MOVE BBRID TO AL-KEY
+                       MOVE "CLOSE" TO AL-ACTION
+                       PERFORM WRITE-AUDIT-PARA
+                       DISPLAY "BRANCH CLOSED" AT 2201
+                   ELSE
+                       DISPLAY "CANCELLED" AT 2201
+                   END-IF
+               END-IF
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE BRANCHFILE.
+           GO TO MAIN-PARA.
+
+       DELETE-DEPARTMENT-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O DEPARTMENTFILE.
+           DISPLAY "ENTER DEPARTMENT CODE TO DELETE :" AT 0101.
+           ACCEPT DEPCODE AT 0135.
+           READ DEPARTMENTFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE DEPARTMENTFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY " DEPARTMENT NAME :" DEPNAME AT 0201.
+           DISPLAY "DELETE THIS RECORD (Y/N) :" AT 0501.
+           ACCEPT W-CONFIRM AT 0528.
+           IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+               DELETE DEPARTMENTFILE RECORD
+               MOVE "DEPARTMENTFILE" TO AL-FILE
+               MOVE DEPCODE TO AL-KEY
+               MOVE "DELETE" TO AL-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               DISPLAY "RECORD DELETED" AT 2201
+           ELSE
+               DISPLAY "DELETE CANCELLED" AT 2201
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE DEPARTMENTFILE.
+           GO TO MAIN-PARA.
+
+       DELETE-GRADE-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O GRADEFILE.
+           DISPLAY "ENTER GRADE NO. TO DELETE :" AT 0101.
+           ACCEPT GGRADE AT 0135.
+           READ GRADEFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE GRADEFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY " DESIGNATION   :" GDESIGN AT 0201.
+           DISPLAY "DELETE THIS RECORD (Y/N) :" AT 0501.
+           ACCEPT W-CONFIRM AT 0528.
+           IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+               DELETE GRADEFILE RECORD
+               MOVE "GRADEFILE" TO AL-FILE
+               MOVE GGRADE TO AL-KEY
+               MOVE "DELETE" TO AL-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               DISPLAY "RECORD DELETED" AT 2201
+           ELSE
+               DISPLAY "DELETE CANCELLED" AT 2201
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE GRADEFILE.
+           GO TO MAIN-PARA.
+
+       DELETE-LEAVE-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O LEAVEFILE.
+           DISPLAY "ENTER LEAVE CODE TO DELETE :" AT 0101.
+           ACCEPT LLVID AT 0150.
+           READ LEAVEFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LEAVEFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY " EMPLOYEE CODE :" LEMPID AT 0201.
+           DISPLAY " FROM DATE     :" LFMDATE AT 0301.
+           DISPLAY " TO DATE       :" LTODATE AT 0401.
+           DISPLAY " LEAVE CATEGORY:" LLEVCAT AT 0501.
+           DISPLAY "DELETE THIS RECORD (Y/N) :" AT 0601.
+           ACCEPT W-CONFIRM AT 0628.
+           IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+               PERFORM COMPUTE-LEAVE-DAYS-PARA
+               IF W-LVALID = "Y"
+                   MOVE LLEVCAT TO W-OLDCAT
+                   MOVE W-LDAYS TO W-OLDDAYS
+                   PERFORM RESTORE-LEAVE-BALANCE-PARA
+               END-IF
+               DELETE LEAVEFILE RECORD
+               MOVE "LEAVEFILE" TO AL-FILE
+               MOVE LLVID TO AL-KEY
+               MOVE "DELETE" TO AL-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               DISPLAY "RECORD DELETED" AT 2201
+           ELSE
+               DISPLAY "DELETE CANCELLED" AT 2201
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE LEAVEFILE.
+           GO TO MAIN-PARA.
+
+       MODIFY-EMP-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O EMPFILE.
+           DISPLAY "ENTER EMPLOYEE CODE TO MODIFY :" AT 0101.
+           ACCEPT EEMPID AT 0135.
+           READ EMPFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY "PRESS ENTER ON A FIELD TO KEEP ITS CURRENT VALUE"
+               AT 2401.
+           DISPLAY "NAME :" AT 0201.
+           ACCEPT EEMPNAME AT 0235 WITH UPDATE.
+           DISPLAY "ADDRESS :" AT 0301.
+           ACCEPT EEMPADDR AT 0335 WITH UPDATE.
+           DISPLAY "PHONE :" AT 0401.
+           ACCEPT EPHONE AT 0435 WITH UPDATE.
+           DISPLAY "DATE OF JOIN :" AT 0501.
+           ACCEPT EDOJ AT 0535 WITH UPDATE.
+           MOVE EDOJ TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID DATE OF JOIN - MODIFY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "DIPLOMA :" AT 0601.
+           ACCEPT EDIP AT 0635 WITH UPDATE.
+           MOVE EDIP TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID DIPLOMA DATE - MODIFY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "UG :" AT 0701.
+           ACCEPT EUG AT 0735 WITH UPDATE.
+           DISPLAY "PG :" AT 0801.
+           ACCEPT EPG AT 0835 WITH UPDATE.
+           DISPLAY "PROFESSIONAL QUALITY :" AT 0901.
+           ACCEPT EPROFQ AT 0935 WITH UPDATE.
+           DISPLAY "SKILL SET :" AT 1001.
+           ACCEPT ESKILL AT 1035 WITH UPDATE.
+           DISPLAY "GRADE NUMBER :" AT 1101.
+           ACCEPT EGRDNO AT 1135 WITH UPDATE.
+           PERFORM VALIDATE-GRADE-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID GRADE NUMBER - MODIFY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "BRANCH CODE :" AT 1201.
+           ACCEPT EBRNID AT 1235 WITH UPDATE.
+           PERFORM VALIDATE-BRANCH-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID BRANCH CODE - MODIFY CANCELLED" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "DESIGNATION CODE :" AT 1301.
+           ACCEPT EDESID AT 1335 WITH UPDATE.
+           PERFORM VALIDATE-DESIGNATION-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID DESIGNATION CODE - MODIFY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "DEPARTMENT CODE :" AT 1401.
+           ACCEPT EDEPCODE AT 1435 WITH UPDATE.
+           PERFORM VALIDATE-DEPARTMENT-PARA.
+           IF W-FOUND NOT = "Y"
+               DISPLAY "INVALID DEPARTMENT CODE - MODIFY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           REWRITE EMPREC.
+           MOVE "EMPFILE" TO AL-FILE.
+           MOVE EEMPID TO AL-KEY.
+           MOVE "UPDATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       MODIFY-BRANCH-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O BRANCHFILE.
+           DISPLAY "ENTER BRANCH CODE TO MODIFY :" AT 0101.
+           ACCEPT BBRID AT 0135.
+           READ BRANCHFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE BRANCHFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY "PRESS ENTER ON A FIELD TO KEEP ITS CURRENT VALUE"
+               AT 2401.
+           DISPLAY "BRANCH NAME :" AT 0201.
+           ACCEPT BBRNAME AT 0235 WITH UPDATE.
+           DISPLAY "BRANCH ADDRESS :" AT 0301.
+           ACCEPT BBRADD AT 0335 WITH UPDATE.
+           DISPLAY "PHONE :" AT 0401.
+           ACCEPT BBRPH AT 0435 WITH UPDATE.
+           DISPLAY "E-MAIL :" AT 0501.
+           ACCEPT BEMAIL AT 0535 WITH UPDATE.
+           DISPLAY "MANAGER NAME :" AT 0601.
+           ACCEPT BMGRNAME AT 0635 WITH UPDATE.
+           REWRITE BRANCHREC.
+           MOVE "BRANCHFILE" TO AL-FILE.
+           MOVE BBRID TO AL-KEY.
+           MOVE "UPDATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE BRANCHFILE.
+           GO TO MAIN-PARA.
+
+       MODIFY-DEPARTMENT-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O DEPARTMENTFILE.
+           DISPLAY "ENTER DEPARTMENT CODE TO MODIFY :" AT 0101.
+           ACCEPT DEPCODE AT 0135.
+           READ DEPARTMENTFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE DEPARTMENTFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY "PRESS ENTER ON A FIELD TO KEEP ITS CURRENT VALUE"
+               AT 2401.
+           DISPLAY "DEPARTMENT NAME :" AT 0201.
+           ACCEPT DEPNAME AT 0235 WITH UPDATE.
+           REWRITE DEPARTMENTREC.
+           MOVE "DEPARTMENTFILE" TO AL-FILE.
+           MOVE DEPCODE TO AL-KEY.
+           MOVE "UPDATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE DEPARTMENTFILE.
+           GO TO MAIN-PARA.
+
+       MODIFY-GRADE-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O GRADEFILE.
+           DISPLAY "ENTER GRADE NO. TO MODIFY :" AT 0101.
+           ACCEPT GGRADE AT 0135.
+           READ GRADEFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE GRADEFILE
+               GO TO MAIN-PARA
+           END-READ.
+           DISPLAY "PRESS ENTER ON A FIELD TO KEEP ITS CURRENT VALUE"
+               AT 2401.
+           DISPLAY "DESIGNATION :" AT 0201.
+           ACCEPT GDESIGN AT 0235 WITH UPDATE.
+           DISPLAY "MINIMUM BASIC :" AT 0301.
+           ACCEPT GMINBASIC AT 0335 WITH UPDATE.
+           DISPLAY "MAXIMUM BASIC :" AT 0401.
+           ACCEPT GMAXBASIC AT 0435 WITH UPDATE.
+           REWRITE GRADEREC.
+           MOVE "GRADEFILE" TO AL-FILE.
+           MOVE GGRADE TO AL-KEY.
+           MOVE "UPDATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE GRADEFILE.
+           GO TO MAIN-PARA.
+
+       MODIFY-LEAVE-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O LEAVEFILE.
+           DISPLAY "ENTER LEAVE CODE TO MODIFY :" AT 0101.
+           ACCEPT LLVID AT 0150.
+           READ LEAVEFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LEAVEFILE
+               GO TO MAIN-PARA
+           END-READ.
+           PERFORM COMPUTE-LEAVE-DAYS-PARA.
+           MOVE LLEVCAT TO W-OLDCAT.
+           MOVE W-LDAYS TO W-OLDDAYS.
+           DISPLAY "PRESS ENTER ON A FIELD TO KEEP ITS CURRENT VALUE"
+               AT 2401.
+           DISPLAY "EMPLOYEE CODE :" LEMPID AT 0201.
+           DISPLAY "FROM DATE :" AT 0301.
+           ACCEPT LFMDATE AT 0335 WITH UPDATE.
+           DISPLAY "TO DATE :" AT 0401.
+           ACCEPT LTODATE AT 0435 WITH UPDATE.
+           DISPLAY "LEAVE CATEGORY :" AT 0501.
+           ACCEPT LLEVCAT AT 0535 WITH UPDATE.
+           PERFORM COMPUTE-LEAVE-DAYS-PARA.
+           IF W-LVALID NOT = "Y"
+               DISPLAY "TO DATE MUST NOT BE BEFORE FROM DATE"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LEAVEFILE
+               GO TO MAIN-PARA
+           END-IF
+           PERFORM CHECK-MODIFY-LEAVE-BALANCE-PARA.
+           IF W-LOK NOT = "Y"
+               DISPLAY "INSUFFICIENT LEAVE BALANCE - MODIFY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LEAVEFILE
+               GO TO MAIN-PARA
+           END-IF
+           REWRITE LEAVEREC.
+           MOVE "LEAVEFILE" TO AL-FILE.
+           MOVE LLVID TO AL-KEY.
+           MOVE "UPDATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE LEAVEFILE.
+           GO TO MAIN-PARA.
+
+       SEPARATION-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O EMPFILE.
+           DISPLAY "ENTER EMPLOYEE CODE TO SEPARATE :" AT 0101.
+           ACCEPT EEMPID AT 0135.
+           READ EMPFILE INVALID KEY
+               DISPLAY "NO SUCH RECORD" AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-READ.
+           IF ESTATUS = "S"
+               DISPLAY "EMPLOYEE ALREADY SEPARATED ON " ESEPDT AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE EMPFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY " NAME          :" EEMPNAME AT 0201.
+           DISPLAY " BRANCH CODE   :" EBRNID AT 0301.
+           DISPLAY "ENTER SEPARATION DATE :" AT 0501.
+           ACCEPT ESEPDT AT 0535.
+           DISPLAY "CONFIRM SEPARATION (Y/N) :" AT 0601.
+           ACCEPT W-CONFIRM AT 0628.
+           IF W-CONFIRM = "Y" OR W-CONFIRM = "y"
+               MOVE "S" TO ESTATUS
+               REWRITE EMPREC
+               MOVE "EMPFILE" TO AL-FILE
+               MOVE EEMPID TO AL-KEY
+               MOVE "UPDATE" TO AL-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               DISPLAY "EMPLOYEE MARKED SEPARATED" AT 2201
+           ELSE
+               DISPLAY "SEPARATION CANCELLED" AT 2201
+           END-IF
+           ACCEPT STUFF AT 2301.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       DEPENDENT-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O DEPENDENTFILE.
+           MOVE FSDN TO W-DUPCHK.
+           IF FSDN = 30
+               OPEN OUTPUT DEPENDENTFILE
+           END-IF
+           DISPLAY "ENTER DEPENDENT ID :" AT 0101.
+           ACCEPT DEPID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ DEPENDENTFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSDN = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE DEPENDENTFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           DISPLAY "ENTER EMPLOYEE CODE :" AT 0201.
+           ACCEPT DEPEMPID AT 0235.
+           DISPLAY "ENTER DEPENDENT NAME :" AT 0301.
+           ACCEPT DEPDNAME AT 0335.
+           DISPLAY "ENTER RELATIONSHIP :" AT 0401.
+           ACCEPT DEPRELN AT 0435.
+           DISPLAY "ENTER DATE OF BIRTH :" AT 0501.
+           ACCEPT DEPDOB AT 0535.
+           IF DEPDOB NOT = SPACES
+               MOVE DEPDOB TO W-DATECK
+               PERFORM VALIDATE-DATE-PARA
+               IF W-DATEOK NOT = "Y"
+                   DISPLAY "INVALID DATE OF BIRTH - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE DEPENDENTFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           WRITE DEPENDENTREC.
+           MOVE "DEPENDENTFILE" TO AL-FILE.
+           MOVE DEPID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE DEPENDENTFILE.
+           GO TO MAIN-PARA.
+
+       LOAN-PARA.
+           COPY CLEAR-SCREEN.
+           OPEN I-O LOANFILE.
+           MOVE FSLN TO W-DUPCHK.
+           IF FSLN = 30
+               OPEN OUTPUT LOANFILE
+           END-IF
+           DISPLAY "ENTER LOAN ID :" AT 0101.
+           ACCEPT LNID AT 0135.
+           IF W-DUPCHK NOT = 30
+               READ LOANFILE INVALID KEY NEXT SENTENCE END-READ
+               IF FSLN = "00"
+                   DISPLAY "RECORD ALREADY EXISTS - ENTRY CANCELLED"
+                       AT 2201
+                   ACCEPT STUFF AT 2301
+                   CLOSE LOANFILE
+                   GO TO MAIN-PARA
+               END-IF
+           END-IF
+           DISPLAY "ENTER EMPLOYEE CODE :" AT 0201.
+           ACCEPT LNEMPID AT 0235.
+           DISPLAY "ENTER LOAN NUMBER :" AT 0301.
+           ACCEPT LNLOANNO AT 0335.
+           DISPLAY "ENTER DISBURSEMENT DATE :" AT 0401.
+           ACCEPT LNDISBDT AT 0435.
+           MOVE LNDISBDT TO W-DATECK.
+           PERFORM VALIDATE-DATE-PARA.
+           IF W-DATEOK NOT = "Y"
+               DISPLAY "INVALID DISBURSEMENT DATE - ENTRY CANCELLED"
+                   AT 2201
+               ACCEPT STUFF AT 2301
+               CLOSE LOANFILE
+               GO TO MAIN-PARA
+           END-IF
+           DISPLAY "ENTER PRINCIPAL AMOUNT :" AT 0501.
+           ACCEPT LNPRINCIPAL AT 0535.
+           DISPLAY "ENTER INSTALLMENT AMOUNT :" AT 0601.
+           ACCEPT LNINSTALL AT 0635.
+           MOVE LNPRINCIPAL TO LNBALANCE.
+           MOVE 0 TO LNLASTDT.
+           WRITE LOANREC.
+           MOVE "LOANFILE" TO AL-FILE.
+           MOVE LNID TO AL-KEY.
+           MOVE "CREATE" TO AL-ACTION.
+           PERFORM WRITE-AUDIT-PARA.
+           CLOSE LOANFILE.
+           GO TO MAIN-PARA.
+
+       NAME-SEARCH-PARA.
+           COPY CLEAR-SCREEN.
+           DISPLAY "ENTER PARTIAL NAME TO SEARCH :" AT 0101.
+           ACCEPT W-SEARCH AT 0135.
+           COMPUTE W-SLEN = FUNCTION LENGTH (FUNCTION TRIM (W-SEARCH)).
+           COPY CLEAR-SCREEN.
+           DISPLAY " EMPID   NAME                      BRANCH" AT 0101.
+           MOVE 0 TO W-NSCOUNT.
+           OPEN INPUT EMPFILE.
+           PERFORM UNTIL FSO = "10"
+               READ EMPFILE NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               IF FSO = "00"
+                   PERFORM CHECK-NAME-MATCH-PARA
+                   IF W-NSFOUND = "Y" AND W-NSCOUNT < 18
+                       ADD 1 TO W-NSCOUNT
+                       DISPLAY EEMPID "  " EEMPNAME "  " EBRNID
+                           AT LINE (W-NSCOUNT + 2) COLUMN 1
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE EMPFILE.
+           IF W-NSCOUNT = 0
+               DISPLAY " NO MATCHING EMPLOYEES FOUND" AT 0301
+           END-IF
+           DISPLAY "PRESS ENTER TO RETURN TO HRMS WRITE MENU" AT 2101.
+           ACCEPT STUFF AT 2201.
+           GO TO MAIN-PARA.
+
+       CHECK-NAME-MATCH-PARA.
+           MOVE "N" TO W-NSFOUND.
+           IF W-SLEN = 0
+               MOVE "Y" TO W-NSFOUND
+           ELSE
+               COMPUTE W-MAXPOS = 26 - W-SLEN
+               IF W-MAXPOS >= 1
+                   PERFORM VARYING W-POS FROM 1 BY 1
+                           UNTIL W-POS > W-MAXPOS OR W-NSFOUND = "Y"
+                       IF EEMPNAME (W-POS : W-SLEN) =
+                               W-SEARCH (1 : W-SLEN)
+                           MOVE "Y" TO W-NSFOUND
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AL-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AL-TIME.
+           MOVE W-AUDITUSER TO AL-USER.
+           OPEN EXTEND AUDITFILE.
+           IF FSAU NOT = "00"
+               OPEN OUTPUT AUDITFILE
+           END-IF
+           MOVE AUDIT-LINE TO AUDITLINE.
+           WRITE AUDITLINE.
+           CLOSE AUDITFILE.
+
+       REPORT-FS-ERROR-PARA.
+           COPY FS-MSG REPLACING STATUS BY W-FSCHECK
+                                 MSG    BY FS_MSG.
+           IF W-FSCHECK NOT = "00"
+               STRING W-FSOP ": " FS_MSG INTO STUFF
+               END-STRING
+               DISPLAY STUFF AT 2201
+               ACCEPT WAITFOR AT 2301
+           END-IF.
+
        END PROGRAM EMPWRITE.
